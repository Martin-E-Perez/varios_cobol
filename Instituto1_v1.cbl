@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INSTITUTO1V1.
       ******************************************************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
@@ -14,20 +14,20 @@
 
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-           SELECT NOTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\notas.txt"
+           SELECT NOTAS ASSIGN TO DYNAMIC
+           WS-Path-Notas
            ORGANIZATION is line sequential.
 
-           SELECT ACTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\actas.txt"
+           SELECT ACTAS ASSIGN TO DYNAMIC
+           WS-Path-Actas
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt"
+           SELECT ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Alumnos
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS-sort ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt"
+           SELECT ALUMNOS-sort ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Sort
            ORGANIZATION is line sequential.
       ******************************************************************
        DATA DIVISION.
@@ -73,6 +73,16 @@
 
        WORKING-STORAGE SECTION.
 
+       01  WS-Path-Notas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\notas.txt".
+       01  WS-Path-Actas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\actas.txt".
+       01  WS-Path-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt".
+       01  WS-Path-Alumnos-Sort pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt".
+       01  WS-Path-Override pic x(100).
+
        01  WS-FlagAlumno pic 9.
        01  WS-FlagNota pic 9.
        01  WS-FlagActa pic 9.
@@ -86,6 +96,8 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 050-LeerRutas
+
            SORT ALUMNOS-sort ASCENDING Alu-Sort-Legajo
            INPUT PROCEDURE IS input-procedure
            OUTPUT PROCEDURE IS output-procedure.
@@ -125,6 +137,28 @@
 
       ******* RUTINAS INPUT-PROCEDURE *************************************
 
+       050-LeerRutas.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1V1-NOTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Notas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1V1-ACTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Actas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1V1-ALUMNOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO1V1-ALUMNOS-SORT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Sort
+           END-IF.
+
        100-InicioGeneral.
            OPEN INPUT NOTAS
            OPEN INPUT ALUMNOS
@@ -184,4 +218,4 @@
            RETURN ALUMNOS-sort at end move 1 to WS-FlagSort.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM INSTITUTO1V1.
