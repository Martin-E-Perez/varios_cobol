@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INSTITUTO1.
       ******************************************************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
@@ -14,21 +14,58 @@
 
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-           SELECT NOTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\notas.txt"
+           SELECT NOTAS ASSIGN TO DYNAMIC
+           WS-Path-Notas
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Notas-Status.
+
+           SELECT ACTAS ASSIGN TO DYNAMIC
+           WS-Path-Actas
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Actas-Status.
+
+           SELECT ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Alumnos
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Alumnos-Status.
+
+           SELECT ALUMNOS-sort ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Sort
            ORGANIZATION is line sequential.
 
-           SELECT ACTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\actas.txt"
-           ORGANIZATION is line sequential.
+           SELECT LISTADO ASSIGN TO DYNAMIC
+           WS-Path-Listado
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Listado-Status.
 
-           SELECT ALUMNOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt"
+           SELECT ACTAS-EXCEP ASSIGN TO DYNAMIC
+           WS-Path-Actas-Excep
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS-sort ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt"
-           ORGANIZATION is line sequential.
+           SELECT MATERIAS-REPORT ASSIGN TO DYNAMIC
+           WS-Path-Materias-Report
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-MateriasReport-Status.
+
+           SELECT ALUMNOS-EXCEP ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Excep
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-AlumnosExcep-Status.
+
+           SELECT DETALLE-EXAMENES ASSIGN TO DYNAMIC
+           WS-Path-Detalle-Examenes
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-DetalleExamenes-Status.
+
+           SELECT CHECKPOINT-INSTITUTO1 ASSIGN TO DYNAMIC
+           WS-Path-Checkpoint
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Checkpoint-Status.
+
+           SELECT TRANLOG-INSTITUTO1 ASSIGN TO DYNAMIC
+           WS-Path-Tranlog
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Tranlog-Status.
       ******************************************************************
        DATA DIVISION.
            FILE SECTION.
@@ -59,16 +96,143 @@
        SD  ALUMNOS-sort.
        01  Alu-Sort-Reg.
            03 Alu-Sort-Legajo pic x(6).
+           03 Alu-Sort-Materia pic x(3).
            03 Alu-Sort-Promedio pic 9(2).
+           03 Alu-Sort-Acta pic 9(6).
+           03 Alu-Sort-Fecha pic 9(8).
+
+       FD  LISTADO.
+       01  Lis-Reg pic x(80).
+
+       FD  ACTAS-EXCEP.
+       01  Exc-Reg.
+           03 Exc-Tiporeg pic x.
+           03 filler pic x(2) value spaces.
+           03 Exc-Acta pic 9(6).
+
+       FD  MATERIAS-REPORT.
+       01  Mat-Reg pic x(80).
+
+       FD  ALUMNOS-EXCEP.
+       01  Hue-Reg.
+           03 Hue-Legajo pic x(6).
+
+       FD  DETALLE-EXAMENES.
+       01  Det-Reg.
+           03 Det-Legajo pic x(6).
+           03 filler pic x(2) value spaces.
+           03 Det-Acta pic 9(6).
+           03 filler pic x(2) value spaces.
+           03 Det-Fecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Det-Materia pic x(3).
+           03 filler pic x(2) value spaces.
+           03 Det-Nota pic 9(2).
+
+       FD  CHECKPOINT-INSTITUTO1.
+       01  Ckpt-Reg.
+           03 Ckpt-Fecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Cantidad pic 9(7).
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Pagina pic 9(3).
+
+       FD  TRANLOG-INSTITUTO1.
+       01  Log-Reg.
+           03 Log-RunFecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-RunHora pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-Detalle pic x(60).
 
 
        WORKING-STORAGE SECTION.
 
+       01  WS-Path-Notas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\notas.txt".
+       01  WS-Path-Actas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\actas.txt".
+       01  WS-Path-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt".
+       01  WS-Path-Alumnos-Sort pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt".
+       01  WS-Path-Listado pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\listado.txt".
+       01  WS-Path-Actas-Excep pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\actas-excluidas.txt".
+       01  WS-Path-Materias-Report pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\materias.txt".
+       01  WS-Path-Alumnos-Excep pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos-huerfanos.txt".
+       01  WS-Path-Detalle-Examenes pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\detalle-examenes.txt".
+       01  WS-Path-Checkpoint pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\instituto1-checkpoint.txt".
+       01  WS-Path-Tranlog pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\instituto1-tranlog.txt".
+
+       01  WS-Checkpoint-Status pic xx.
+       01  WS-Checkpoint-Restart pic x value space.
+       01  WS-Checkpoint-Interval pic 9(5) value 500.
+       01  WS-Checkpoint-Resume pic 9(7) value zero.
+       01  WS-Checkpoint-Skip-Mode pic 9 value zero.
+       01  WS-Checkpoint-Resto pic 9(7).
+       01  WS-Checkpoint-Cociente pic 9(7).
+       01  WS-FlagCheckpoint pic 9 value zero.
+       01  WS-RunFecha pic 9(8).
+       01  WS-RunHora pic 9(8).
+       01  WS-Tranlog-Status pic xx.
+       01  WS-Listado-Status pic xx.
+       01  WS-MateriasReport-Status pic xx.
+       01  WS-AlumnosExcep-Status pic xx.
+       01  WS-DetalleExamenes-Status pic xx.
+       01  WS-Notas-Status pic xx.
+       01  WS-Actas-Status pic xx.
+       01  WS-Alumnos-Status pic xx.
+       01  WS-EscribirTituloMaterias pic 9.
+
        01  WS-FlagAlumno pic 9.
        01  WS-FlagNota pic 9.
        01  WS-FlagActa pic 9.
+       01  WS-Nota-En-Rango pic 9.
        01  WS-FlagSort pic 9.
        01  WS-legajoAnterior pic x(6).
+       01  WS-Legajo-Grp pic x(6).
+       01  WS-AlumnoEncontrado pic 9.
+
+       01  WS-CantNotasLeidas pic 9(7) value zero.
+       01  WS-CantActasLeidas pic 9(7) value zero.
+       01  WS-CantRegReleased pic 9(7) value zero.
+       01  WS-CantNotasExcluidas pic 9(7) value zero.
+       01  WS-CantActasExcluidas pic 9(7) value zero.
+       01  WS-CantAlumnosImpresos pic 9(7) value zero.
+       01  WS-CantAlumnosSuprimidos pic 9(7) value zero.
+       01  WS-CantAlumnosHuerfanos pic 9(7) value zero.
+
+       01  Lin-Reconciliacion.
+           03 filler pic x(30) value "Notas leidas:".
+           03 lr-NotasLeidas pic zzzzzz9.
+       01  Lin-Reconcil2.
+           03 filler pic x(30) value "Actas leidas:".
+           03 lr-ActasLeidas pic zzzzzz9.
+       01  Lin-Reconcil3.
+           03 filler pic x(30) value "Registros liberados al sort:".
+           03 lr-RegReleased pic zzzzzz9.
+       01  Lin-Reconcil4.
+           03 filler pic x(30) value "Alumnos impresos:".
+           03 lr-AlumnosImpresos pic zzzzzz9.
+       01  Lin-Reconcil5.
+           03 filler pic x(30) value "Alumnos bajo el corte:".
+           03 lr-AlumnosSuprimidos pic zzzzzz9.
+       01  Lin-Reconcil6.
+           03 filler pic x(30) value "Legajos huerfanos:".
+           03 lr-AlumnosHuerfanos pic zzzzzz9.
+       01  Lin-Reconcil7.
+           03 filler pic x(30) value "Notas fuera del periodo:".
+           03 lr-NotasExcluidas pic zzzzzz9.
+       01  Lin-Reconcil8.
+           03 filler pic x(30) value "Actas fuera del periodo:".
+           03 lr-ActasExcluidas pic zzzzzz9.
 
        01  WS-AcumNotas pic 9(5).
        01  WS-CantNotas pic 9(5).
@@ -79,6 +243,57 @@
        01  WS-CantNotas-total pic 9(5).
        01  WS-PromedioNotas-total pic 9(2).
 
+       01  WS-Corte-Param pic x(2).
+       01  WS-Corte-Aprobacion pic 9(2) value 8.
+
+       01  WS-FechaDesde-Param pic x(8).
+       01  WS-FechaHasta-Param pic x(8).
+       01  WS-Fecha-Desde pic 9(8) value zero.
+       01  WS-Fecha-Hasta pic 9(8) value 99999999.
+
+       01  WS-Path-Override pic x(100).
+
+       01  WS-Fecha-Corrida pic 9(8).
+       01  WS-Pagina pic 9(3) value zero.
+       01  WS-Linea-Pagina pic 9(3) value zero.
+       01  WS-Max-Lineas-Pagina pic 9(3) value 50.
+
+       01  Lin-Encab1.
+           03 filler pic x(22) value "INSTITUTO1 - PROMEDIOS".
+           03 filler pic x(10) value spaces.
+           03 filler pic x(7) value "Fecha: ".
+           03 l-FechaCorrida pic 9(8).
+           03 filler pic x(5) value spaces.
+           03 filler pic x(7) value "Pagina ".
+           03 l-NroPagina pic zz9.
+
+       01  Lin-Blanco pic x(80) value spaces.
+
+       01  WS-Acta-Actual pic 9(6).
+       01  WS-Fecha-Actual pic 9(8).
+       01  WS-Materia-Actual pic x(3).
+
+       01  WS-Materia-Anterior pic x(3).
+       01  WS-AcumMateria pic 9(5).
+       01  WS-CantMateria pic 9(5).
+       01  WS-PromedioMateria pic 9(2).
+       01  WS-AprobMateria pic 9(5).
+       01  WS-DesaprobMateria pic 9(5).
+
+       01  Lin-Titulo-Materia.
+           03 filler pic x(80) value
+           "Legajo Materia  Promedio  Aprobadas  Desaprobadas".
+
+       01  Lin-Materia.
+           03 lm-Legajo pic x(6).
+           03 filler pic x(2) value spaces.
+           03 lm-Materia pic x(3).
+           03 filler pic x(4) value spaces.
+           03 lm-Promedio pic z9.
+           03 filler pic x(7) value spaces.
+           03 lm-Aprobadas pic zz9.
+           03 filler pic x(9) value spaces.
+           03 lm-Desaprobadas pic zz9.
 
        01  Lin-titulo.
            03 filler pic x(6) value "legajo".
@@ -101,11 +316,14 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 000-LeerParametros
+
            SORT ALUMNOS-sort ASCENDING Alu-Sort-Legajo
+                                        Alu-Sort-Materia
            INPUT PROCEDURE IS input-procedure
            OUTPUT PROCEDURE IS output-procedure.
 
-           STOP RUN.
+           GOBACK.
 
        input-procedure.
            PERFORM 100-InicioGeneral
@@ -120,110 +338,472 @@
                    PERFORM 600-BuscarRegistro-D
                    PERFORM UNTIL Act2-Tiporeg is NOT EQUAL "D"
                                              or WS-FlagActa IS EQUAL 1
-                       PERFORM 700-MuevoActa-Sort
-                       PERFORM 500-Grabo-Sort
+                       IF WS-Fecha-Actual >= WS-Fecha-Desde
+                               AND WS-Fecha-Actual <= WS-Fecha-Hasta
+                           PERFORM 700-MuevoActa-Sort
+                           PERFORM 500-Grabo-Sort
+                       ELSE
+                           ADD 1 TO WS-CantActasExcluidas
+                       END-IF
                        PERFORM 300-LeerActas
                    END-PERFORM
            END-PERFORM
            PERFORM 800-FinGeneral.
        output-procedure.
+           PERFORM 905-AbrirArchivosSalida
            PERFORM 900-InicioGeneral
+           PERFORM 910-LeerAlumno
            PERFORM 1000-LeerArchivo-Sort
-           PERFORM 1100-LeerAlumno
            PERFORM 1150-ImprimoTitulo
            PERFORM until WS-FlagSort is EQUAL 1
+               MOVE Alu-Sort-Legajo TO WS-Legajo-Grp
                PERFORM 1200-BuscarNombre
-               PERFORM 1300-InicializarVariables
-               PERFORM UNTIL Alu-Codigo IS NOT EQUAL Alu-Sort-Legajo
-                                           or WS-FlagSort is EQUAL 1
-                   PERFORM 1400-ProcesoDatos
-                   PERFORM 1000-LeerArchivo-Sort
-               END-PERFORM
-               PERFORM 1500-ImprimoDatos
+               IF WS-AlumnoEncontrado IS EQUAL 1
+                   PERFORM 1300-InicializarVariables
+                   PERFORM UNTIL Alu-Sort-Legajo NOT EQUAL WS-Legajo-Grp
+                               or WS-FlagSort is EQUAL 1
+                       PERFORM 1400-ProcesoDatos
+                       PERFORM 1000-LeerArchivo-Sort
+                   END-PERFORM
+                   IF WS-Materia-Anterior IS NOT EQUAL SPACES
+                       PERFORM 1450-ImprimoMateria
+                   END-IF
+                   PERFORM 1500-ImprimoDatos
+               ELSE
+                   PERFORM 1250-RegistrarHuerfano
+                   PERFORM UNTIL Alu-Sort-Legajo NOT EQUAL WS-Legajo-Grp
+                               or WS-FlagSort is EQUAL 1
+                       PERFORM 1000-LeerArchivo-Sort
+                   END-PERFORM
+               END-IF
            END-PERFORM
            PERFORM 1600-ImprimoFin.
+           PERFORM 1650-ImprimoReconciliacion.
            PERFORM 1700-FinGeneral.
 
+       000-LeerParametros.
+           ACCEPT WS-Corte-Param FROM ENVIRONMENT "INSTITUTO1-CORTE"
+           IF WS-Corte-Param IS NUMERIC AND WS-Corte-Param > ZERO
+               MOVE WS-Corte-Param TO WS-Corte-Aprobacion
+           END-IF
+           ACCEPT WS-FechaDesde-Param
+                          FROM ENVIRONMENT "INSTITUTO1-FECHA-DESDE"
+           IF WS-FechaDesde-Param IS NUMERIC
+                                 AND WS-FechaDesde-Param > ZERO
+               MOVE WS-FechaDesde-Param TO WS-Fecha-Desde
+           END-IF
+           ACCEPT WS-FechaHasta-Param
+                          FROM ENVIRONMENT "INSTITUTO1-FECHA-HASTA"
+           IF WS-FechaHasta-Param IS NUMERIC
+                                 AND WS-FechaHasta-Param > ZERO
+               MOVE WS-FechaHasta-Param TO WS-Fecha-Hasta
+           END-IF
+           PERFORM 010-LeerRutas
+           PERFORM 020-LeerCheckpoint
+           ACCEPT WS-RunFecha FROM DATE YYYYMMDD
+           ACCEPT WS-RunHora FROM TIME.
+
+       010-LeerRutas.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1-NOTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Notas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1-ACTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Actas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1-ALUMNOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO1-ALUMNOS-SORT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Sort
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO1-LISTADO-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Listado
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO1-ACTAS-EXCEP-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Actas-Excep
+           END-IF
+           ACCEPT WS-Path-Override
+                    FROM ENVIRONMENT "INSTITUTO1-MATERIAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Materias-Report
+           END-IF
+           ACCEPT WS-Path-Override
+                  FROM ENVIRONMENT "INSTITUTO1-ALUMNOS-EXCEP-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Excep
+           END-IF
+           ACCEPT WS-Path-Override
+                   FROM ENVIRONMENT "INSTITUTO1-DETALLE-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Detalle-Examenes
+           END-IF
+           ACCEPT WS-Path-Override
+                   FROM ENVIRONMENT "INSTITUTO1-CHECKPOINT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Checkpoint
+           END-IF
+           ACCEPT WS-Path-Override
+                      FROM ENVIRONMENT "INSTITUTO1-TRANLOG-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Tranlog
+           END-IF.
+
+       020-LeerCheckpoint.
+           ACCEPT WS-Checkpoint-Restart
+                          FROM ENVIRONMENT "INSTITUTO1-RESTART"
+           IF WS-Checkpoint-Restart IS EQUAL "S" OR
+                                     WS-Checkpoint-Restart IS EQUAL "Y"
+               PERFORM 030-LeerUltimoCheckpoint
+               IF WS-Checkpoint-Status IS NOT EQUAL "00"
+                   DISPLAY "INSTITUTO1: restart solicitado pero no "
+                           "se pudo leer el checkpoint - estado "
+                           WS-Checkpoint-Status
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               IF WS-Checkpoint-Resume > ZERO
+                   MOVE 1 TO WS-Checkpoint-Skip-Mode
+               END-IF
+           END-IF.
+
+       030-LeerUltimoCheckpoint.
+           OPEN INPUT CHECKPOINT-INSTITUTO1
+           IF WS-Checkpoint-Status IS EQUAL "00"
+               PERFORM UNTIL WS-FlagCheckpoint IS EQUAL 1
+                   READ CHECKPOINT-INSTITUTO1
+                       AT END MOVE 1 TO WS-FlagCheckpoint
+                       NOT AT END
+                           MOVE Ckpt-Cantidad TO WS-Checkpoint-Resume
+                           MOVE Ckpt-Pagina TO WS-Pagina
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-INSTITUTO1
+           END-IF.
+
       ******* RUTINAS INPUT-PROCEDURE *************************************
 
        100-InicioGeneral.
            OPEN INPUT NOTAS
-           OPEN INPUT ACTAS.
+           IF WS-Notas-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO1: no se pudo abrir NOTAS - estado "
+                       WS-Notas-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT ACTAS
+           IF WS-Actas-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO1: no se pudo abrir ACTAS - estado "
+                       WS-Actas-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT ACTAS-EXCEP
+           OPEN EXTEND CHECKPOINT-INSTITUTO1
+           IF WS-Checkpoint-Status IS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-INSTITUTO1
+           END-IF
+           OPEN EXTEND TRANLOG-INSTITUTO1
+           IF WS-Tranlog-Status IS EQUAL "35"
+               OPEN OUTPUT TRANLOG-INSTITUTO1
+           END-IF.
 
        200-LeerNotas.
-           READ NOTAS AT END MOVE 1 TO WS-FlagNota.
+           MOVE 0 TO WS-Nota-En-Rango
+           PERFORM UNTIL WS-FlagNota IS EQUAL 1
+                                    OR WS-Nota-En-Rango IS EQUAL 1
+               READ NOTAS AT END MOVE 1 TO WS-FlagNota
+                   NOT AT END ADD 1 TO WS-CantNotasLeidas
+               END-READ
+               IF WS-FlagNota IS NOT EQUAL 1
+                   IF Not-Fecha >= WS-Fecha-Desde
+                                         AND Not-Fecha <= WS-Fecha-Hasta
+                       MOVE 1 TO WS-Nota-En-Rango
+                   ELSE
+                       ADD 1 TO WS-CantNotasExcluidas
+                   END-IF
+               END-IF
+           END-PERFORM.
 
        300-LeerActas.
-           READ ACTAS AT END MOVE 1 TO WS-FlagActa.
+           READ ACTAS AT END MOVE 1 TO WS-FlagActa
+               NOT AT END ADD 1 TO WS-CantActasLeidas
+           END-READ.
 
        400-MuevoNotas-Sort.
            move Not-Alumno to Alu-Sort-Legajo
-           move Not-Nota to Alu-Sort-Promedio.
+           move Not-Materia to Alu-Sort-Materia
+           move Not-Nota to Alu-Sort-Promedio
+           move Not-Acta to Alu-Sort-Acta
+           move Not-Fecha to Alu-Sort-Fecha.
 
        500-Grabo-Sort.
-           RELEASE Alu-Sort-Reg.
+           ADD 1 TO WS-CantRegReleased
+           IF WS-Checkpoint-Skip-Mode IS EQUAL 1
+               IF WS-CantRegReleased > WS-Checkpoint-Resume
+                   MOVE 0 TO WS-Checkpoint-Skip-Mode
+                   RELEASE Alu-Sort-Reg
+                   PERFORM 570-GrabarLog
+               END-IF
+           ELSE
+               RELEASE Alu-Sort-Reg
+               PERFORM 570-GrabarLog
+           END-IF
+           PERFORM 550-VerificarCheckpoint.
+
+       550-VerificarCheckpoint.
+           DIVIDE WS-CantRegReleased BY WS-Checkpoint-Interval
+               GIVING WS-Checkpoint-Cociente
+               REMAINDER WS-Checkpoint-Resto
+           IF WS-Checkpoint-Resto IS EQUAL ZERO
+               PERFORM 560-GrabarCheckpoint
+           END-IF.
+
+       560-GrabarCheckpoint.
+           MOVE SPACES TO Ckpt-Reg
+           ACCEPT Ckpt-Fecha FROM DATE YYYYMMDD
+           MOVE WS-CantRegReleased TO Ckpt-Cantidad
+           MOVE WS-Pagina TO Ckpt-Pagina
+           WRITE Ckpt-Reg.
+
+       570-GrabarLog.
+           MOVE SPACES TO Log-Reg
+           MOVE WS-RunFecha TO Log-RunFecha
+           MOVE WS-RunHora TO Log-RunHora
+           MOVE Alu-Sort-Reg TO Log-Detalle
+           WRITE Log-Reg.
 
        600-BuscarRegistro-D.
            PERFORM UNTIL Act2-Tiporeg is EQUAL "D"
                                       OR WS-FlagActa IS EQUAL 1
-           PERFORM 300-LeerActas
+               PERFORM 650-RegistrarExcluida
+               PERFORM 300-LeerActas
            END-PERFORM.
 
+       650-RegistrarExcluida.
+           MOVE SPACES TO Exc-Reg
+           MOVE Act2-Tiporeg TO Exc-Tiporeg
+           IF Act1-Tiporeg IS EQUAL "C"
+               MOVE Act1-Acta TO Exc-Acta
+           END-IF
+           WRITE Exc-Reg
+           IF Act1-Tiporeg IS EQUAL "C"
+               MOVE Act1-Acta TO WS-Acta-Actual
+               MOVE Act1-Fecha TO WS-Fecha-Actual
+               MOVE Act1-Materia TO WS-Materia-Actual
+           END-IF.
+
        700-MuevoActa-Sort.
            move Act2-Alumno to Alu-Sort-Legajo
-           move Act2-Nota to Alu-Sort-Promedio.
+           move WS-Materia-Actual to Alu-Sort-Materia
+           move Act2-Nota to Alu-Sort-Promedio
+           move WS-Acta-Actual to Alu-Sort-Acta
+           move WS-Fecha-Actual to Alu-Sort-Fecha.
 
        800-FinGeneral.
            close NOTAS
-           close ACTAS.
+           close ACTAS
+           close ACTAS-EXCEP
+           close CHECKPOINT-INSTITUTO1
+           close TRANLOG-INSTITUTO1.
 
       ******* RUTINAS OUTPUT-PROCEDURE *************************************
 
        900-InicioGeneral.
-           OPEN INPUT ALUMNOS.
+           OPEN INPUT ALUMNOS
+           IF WS-Alumnos-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO1: no se pudo abrir ALUMNOS - estado "
+                       WS-Alumnos-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       905-AbrirArchivosSalida.
+           MOVE 1 TO WS-EscribirTituloMaterias
+           IF WS-Checkpoint-Resume > ZERO
+               OPEN EXTEND LISTADO
+               IF WS-Listado-Status IS EQUAL "35"
+                   OPEN OUTPUT LISTADO
+               END-IF
+               OPEN EXTEND MATERIAS-REPORT
+               IF WS-MateriasReport-Status IS NOT EQUAL "35"
+                   MOVE 0 TO WS-EscribirTituloMaterias
+               ELSE
+                   OPEN OUTPUT MATERIAS-REPORT
+               END-IF
+               OPEN EXTEND ALUMNOS-EXCEP
+               IF WS-AlumnosExcep-Status IS EQUAL "35"
+                   OPEN OUTPUT ALUMNOS-EXCEP
+               END-IF
+               OPEN EXTEND DETALLE-EXAMENES
+               IF WS-DetalleExamenes-Status IS EQUAL "35"
+                   OPEN OUTPUT DETALLE-EXAMENES
+               END-IF
+           ELSE
+               OPEN OUTPUT LISTADO
+               OPEN OUTPUT MATERIAS-REPORT
+               OPEN OUTPUT ALUMNOS-EXCEP
+               OPEN OUTPUT DETALLE-EXAMENES
+           END-IF
+           OPEN EXTEND CHECKPOINT-INSTITUTO1
+           IF WS-Checkpoint-Status IS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-INSTITUTO1
+           END-IF
+           IF WS-EscribirTituloMaterias IS EQUAL 1
+               WRITE Mat-Reg FROM Lin-Titulo-Materia
+           END-IF
+           ACCEPT WS-Fecha-Corrida FROM DATE YYYYMMDD.
 
        1000-LeerArchivo-Sort.
            RETURN ALUMNOS-sort at end move 1 to WS-FlagSort.
 
-       1100-LeerAlumno.
-           READ NOTAS AT END MOVE 1 TO WS-FlagNota.
+       910-LeerAlumno.
+           READ ALUMNOS AT END MOVE 1 TO WS-FlagAlumno.
 
        1150-ImprimoTitulo.
-           display Lin-titulo.
+           ADD 1 TO WS-Pagina
+           MOVE ZERO TO WS-Linea-Pagina
+           MOVE WS-Fecha-Corrida TO l-FechaCorrida
+           MOVE WS-Pagina TO l-NroPagina
+           WRITE Lis-Reg FROM Lin-Encab1
+           WRITE Lis-Reg FROM Lin-Blanco
+           WRITE Lis-Reg FROM Lin-titulo
+           ADD 3 TO WS-Linea-Pagina
+           display Lin-titulo
+           PERFORM 560-GrabarCheckpoint.
+
+       1160-VerificarSaltoPagina.
+           IF WS-Linea-Pagina >= WS-Max-Lineas-Pagina
+               PERFORM 1150-ImprimoTitulo
+           END-IF.
 
        1200-BuscarNombre.
-           PERFORM UNTIL Alu-Sort-Legajo IS EQUAL Alu-Codigo
-                                   or WS-FlagSort IS EQUAL 1
-               PERFORM 900-InicioGeneral
+           PERFORM UNTIL Alu-Codigo IS EQUAL TO WS-Legajo-Grp
+                                   OR Alu-Codigo > WS-Legajo-Grp
+                                   OR WS-FlagAlumno IS EQUAL 1
+               PERFORM 910-LeerAlumno
            END-PERFORM
-           MOVE Alu-Nombre to l-NombreAlumno
-           MOVE Alu-Codigo to l-LegajoAlumno.
+           IF Alu-Codigo IS EQUAL TO WS-Legajo-Grp
+               MOVE Alu-Nombre to l-NombreAlumno
+               MOVE Alu-Codigo to l-LegajoAlumno
+               MOVE 1 TO WS-AlumnoEncontrado
+           ELSE
+               MOVE 0 TO WS-AlumnoEncontrado
+           END-IF.
+
+       1250-RegistrarHuerfano.
+           MOVE WS-Legajo-Grp TO Hue-Legajo
+           WRITE Hue-Reg
+           ADD 1 TO WS-CantAlumnosHuerfanos.
 
        1300-InicializarVariables.
            move zero to WS-AcumNotas
-           move zero to WS-CantNotas.
+           move zero to WS-CantNotas
+           move spaces to WS-Materia-Anterior.
 
        1400-ProcesoDatos.
+           IF Alu-Sort-Materia IS NOT EQUAL WS-Materia-Anterior
+                      AND WS-Materia-Anterior IS NOT EQUAL SPACES
+               PERFORM 1450-ImprimoMateria
+           END-IF
+           IF Alu-Sort-Materia IS NOT EQUAL WS-Materia-Anterior
+               MOVE ZERO TO WS-AcumMateria WS-CantMateria
+                            WS-AprobMateria WS-DesaprobMateria
+               MOVE Alu-Sort-Materia TO WS-Materia-Anterior
+           END-IF
+           ADD Alu-Sort-Promedio TO WS-AcumMateria
+           ADD 1 TO WS-CantMateria
+           IF Alu-Sort-Promedio >= WS-Corte-Aprobacion
+               ADD 1 TO WS-AprobMateria
+           ELSE
+               ADD 1 TO WS-DesaprobMateria
+           END-IF
            ADD Alu-Sort-Promedio TO WS-AcumNotas
-           ADD 1 TO WS-CantNotas.
+           ADD 1 TO WS-CantNotas
+           MOVE SPACES TO Det-Reg
+           MOVE Alu-Codigo TO Det-Legajo
+           MOVE Alu-Sort-Acta TO Det-Acta
+           MOVE Alu-Sort-Fecha TO Det-Fecha
+           MOVE Alu-Sort-Materia TO Det-Materia
+           MOVE Alu-Sort-Promedio TO Det-Nota
+           WRITE Det-Reg.
+
+       1450-ImprimoMateria.
+           COMPUTE WS-PromedioMateria = WS-AcumMateria / WS-CantMateria
+           MOVE Alu-Codigo TO lm-Legajo
+           MOVE WS-Materia-Anterior TO lm-Materia
+           MOVE WS-PromedioMateria TO lm-Promedio
+           MOVE WS-AprobMateria TO lm-Aprobadas
+           MOVE WS-DesaprobMateria TO lm-Desaprobadas
+           WRITE Mat-Reg FROM Lin-Materia.
 
        1500-ImprimoDatos.
            COMPUTE WS-PromedioNotas = WS-AcumNotas / WS-CantNotas
-           IF WS-PromedioNotas >= 8
+           IF WS-PromedioNotas >= WS-Corte-Aprobacion
                MOVE WS-PromedioNotas to l-PromedioNota
                Display Lin-alumno
+               PERFORM 1160-VerificarSaltoPagina
+               WRITE Lis-Reg FROM Lin-alumno
+               ADD 1 TO WS-Linea-Pagina
                ADD WS-PromedioNotas TO WS-AcumNotas-total
                ADD 1 TO WS-CantNotas-total
+               ADD 1 TO WS-CantAlumnosImpresos
+           ELSE
+               ADD 1 TO WS-CantAlumnosSuprimidos
            END-IF.
 
        1600-ImprimoFin.
            COMPUTE WS-PromedioNotas-total =
                                WS-AcumNotas-total / WS-CantNotas-total
            move WS-PromedioNotas-total to l-PromedioGeneral.
-           DISPLAY Lin-fin.
+           DISPLAY Lin-fin
+           WRITE Lis-Reg FROM Lin-fin.
+
+       1650-ImprimoReconciliacion.
+           MOVE WS-CantNotasLeidas TO lr-NotasLeidas
+           MOVE WS-CantActasLeidas TO lr-ActasLeidas
+           MOVE WS-CantRegReleased TO lr-RegReleased
+           MOVE WS-CantAlumnosImpresos TO lr-AlumnosImpresos
+           MOVE WS-CantAlumnosSuprimidos TO lr-AlumnosSuprimidos
+           MOVE WS-CantAlumnosHuerfanos TO lr-AlumnosHuerfanos
+           MOVE WS-CantNotasExcluidas TO lr-NotasExcluidas
+           MOVE WS-CantActasExcluidas TO lr-ActasExcluidas
+           DISPLAY Lin-Reconciliacion
+           DISPLAY Lin-Reconcil2
+           DISPLAY Lin-Reconcil3
+           DISPLAY Lin-Reconcil4
+           DISPLAY Lin-Reconcil5
+           DISPLAY Lin-Reconcil6
+           DISPLAY Lin-Reconcil7
+           DISPLAY Lin-Reconcil8
+           WRITE Lis-Reg FROM Lin-Blanco
+           WRITE Lis-Reg FROM Lin-Reconciliacion
+           WRITE Lis-Reg FROM Lin-Reconcil2
+           WRITE Lis-Reg FROM Lin-Reconcil3
+           WRITE Lis-Reg FROM Lin-Reconcil4
+           WRITE Lis-Reg FROM Lin-Reconcil5
+           WRITE Lis-Reg FROM Lin-Reconcil6
+           WRITE Lis-Reg FROM Lin-Reconcil7
+           WRITE Lis-Reg FROM Lin-Reconcil8.
 
        1700-FinGeneral.
-           CLOSE ALUMNOS.
+           CLOSE ALUMNOS
+           CLOSE LISTADO
+           CLOSE MATERIAS-REPORT
+           CLOSE ALUMNOS-EXCEP
+           CLOSE DETALLE-EXAMENES
+           CLOSE CHECKPOINT-INSTITUTO1.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM INSTITUTO1.
