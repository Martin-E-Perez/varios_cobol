@@ -0,0 +1,279 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANTALUMNO1.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+           INPUT-OUTPUT SECTION.
+               FILE-CONTROL.
+           SELECT ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Alumnos
+           ORGANIZATION is line sequential.
+
+           SELECT MOV-ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Mov-Alumnos
+           ORGANIZATION is line sequential.
+
+           SELECT ALUMNOS-NUEVO ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Nuevo
+           ORGANIZATION is line sequential.
+
+           SELECT MOV-ALUMNOS-EXCEP ASSIGN TO DYNAMIC
+           WS-Path-Mov-Excep
+           ORGANIZATION is line sequential.
+
+      ******************************************************************
+       DATA DIVISION.
+        FILE SECTION.
+       FD  ALUMNOS.
+       01  Alu-Reg.
+           03 Alu-Codigo pic x(6).
+           03 Alu-Nombre pic x(20).
+
+       FD  MOV-ALUMNOS.
+       01  Mov-Reg.
+           03 Mov-Tipo pic x.
+           03 Mov-Codigo pic x(6).
+           03 Mov-Nombre pic x(20).
+
+       FD  ALUMNOS-NUEVO.
+       01  Alu-Nuevo-Reg.
+           03 Alu-Nuevo-Codigo pic x(6).
+           03 Alu-Nuevo-Nombre pic x(20).
+
+       FD  MOV-ALUMNOS-EXCEP.
+       01  Exc-Mov-Reg.
+           03 Exc-Mov-Tipo pic x.
+           03 filler pic x(2) value spaces.
+           03 Exc-Mov-Codigo pic x(6).
+           03 filler pic x(2) value spaces.
+           03 Exc-Mov-Motivo pic x(25).
+
+           WORKING-STORAGE SECTION.
+
+       01  WS-Path-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt".
+       01  WS-Path-Mov-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\mov-alumnos.txt".
+       01  WS-Path-Alumnos-Nuevo pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos-nuevo.txt".
+       01  WS-Path-Mov-Excep pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\mov-alumnos-excep.txt".
+       01  WS-Path-Override pic x(100).
+
+       01  WS-FlagAlumno pic 9 value zero.
+       01  WS-FlagMov pic 9 value zero.
+
+       01  WS-CantMovimientos pic 9(5) value zero.
+       01  WS-Sub pic 9(5).
+
+       01  Tabla-Movimientos.
+           03 Tabla-Mov OCCURS 2000 TIMES.
+               05 TMov-Tipo pic x.
+               05 TMov-Codigo pic x(6).
+               05 TMov-Nombre pic x(20).
+               05 TMov-Aplicado pic x value space.
+
+       01  Idx-Mov pic 9(5).
+       01  WS-Hubo-Baja pic x value "N".
+       01  WS-Hubo-Cambio pic x value "N".
+       01  WS-Nombre-Nuevo pic x(20).
+
+       01  WS-CantAltas pic 9(5) value zero.
+       01  WS-CantCambios pic 9(5) value zero.
+       01  WS-CantBajas pic 9(5) value zero.
+       01  WS-CantRechazados pic 9(5) value zero.
+
+       01  Lin-Resumen.
+           03 filler pic x(20) value "Altas aplicadas:".
+           03 lr-Altas pic ----9.
+           03 filler pic x(20) value "Cambios aplicados:".
+           03 lr-Cambios pic ----9.
+           03 filler pic x(20) value "Bajas aplicadas:".
+           03 lr-Bajas pic ----9.
+           03 filler pic x(23) value "Movimientos rechazados:".
+           03 lr-Rechazados pic ----9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 000-LeerParametros
+           PERFORM 100-InicioGeneral
+           PERFORM 200-CargarMovimientos
+           PERFORM 300-CopiarYActualizarMaestro
+           PERFORM 400-AgregarAltas
+           PERFORM 900-ImprimoResumen
+           PERFORM 999-FinGeneral
+
+           GOBACK.
+
+       000-LeerParametros.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "MANTALUMNO1-ALUMNOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                      FROM ENVIRONMENT "MANTALUMNO1-MOV-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Mov-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                  FROM ENVIRONMENT "MANTALUMNO1-ALUMNOS-NUEVO-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Nuevo
+           END-IF
+           ACCEPT WS-Path-Override
+                      FROM ENVIRONMENT "MANTALUMNO1-MOV-EXCEP-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Mov-Excep
+           END-IF.
+
+       100-InicioGeneral.
+           OPEN INPUT ALUMNOS
+           OPEN INPUT MOV-ALUMNOS
+           OPEN OUTPUT ALUMNOS-NUEVO
+           OPEN OUTPUT MOV-ALUMNOS-EXCEP.
+
+       200-CargarMovimientos.
+           PERFORM 210-LeerMovimiento
+           PERFORM UNTIL WS-FlagMov IS EQUAL 1
+               IF WS-CantMovimientos < 2000
+                   ADD 1 TO WS-CantMovimientos
+                   MOVE Mov-Tipo TO TMov-Tipo(WS-CantMovimientos)
+                   MOVE Mov-Codigo TO TMov-Codigo(WS-CantMovimientos)
+                   MOVE Mov-Nombre TO TMov-Nombre(WS-CantMovimientos)
+               ELSE
+                   MOVE SPACES TO Exc-Mov-Reg
+                   MOVE "TABLA DE MOV LLENA" TO Exc-Mov-Motivo
+                   MOVE Mov-Tipo TO Exc-Mov-Tipo
+                   MOVE Mov-Codigo TO Exc-Mov-Codigo
+                   WRITE Exc-Mov-Reg
+               END-IF
+               PERFORM 210-LeerMovimiento
+           END-PERFORM.
+
+       210-LeerMovimiento.
+           READ MOV-ALUMNOS AT END MOVE 1 TO WS-FlagMov.
+
+       300-CopiarYActualizarMaestro.
+           PERFORM 310-LeerAlumno
+           PERFORM UNTIL WS-FlagAlumno IS EQUAL 1
+               PERFORM 320-ProcesarMovimientosDelCodigo
+               IF WS-Hubo-Baja IS EQUAL "S"
+                   ADD 1 TO WS-CantBajas
+               ELSE
+                   IF WS-Hubo-Cambio IS EQUAL "S"
+                       MOVE Alu-Codigo TO Alu-Nuevo-Codigo
+                       MOVE WS-Nombre-Nuevo TO Alu-Nuevo-Nombre
+                       WRITE Alu-Nuevo-Reg
+                       ADD 1 TO WS-CantCambios
+                   ELSE
+                       WRITE Alu-Nuevo-Reg FROM Alu-Reg
+                   END-IF
+               END-IF
+               PERFORM 310-LeerAlumno
+           END-PERFORM.
+
+       310-LeerAlumno.
+           READ ALUMNOS AT END MOVE 1 TO WS-FlagAlumno.
+
+       320-ProcesarMovimientosDelCodigo.
+           MOVE "N" TO WS-Hubo-Baja
+           MOVE "N" TO WS-Hubo-Cambio
+           PERFORM VARYING Idx-Mov FROM 1 BY 1
+                   UNTIL Idx-Mov > WS-CantMovimientos
+               IF TMov-Codigo(Idx-Mov) IS EQUAL TO Alu-Codigo
+                   AND TMov-Aplicado(Idx-Mov) IS NOT EQUAL TO "S"
+                   EVALUATE TMov-Tipo(Idx-Mov)
+                       WHEN "A"
+                           MOVE SPACES TO Exc-Mov-Reg
+                           MOVE "CODIGO YA EXISTENTE" TO
+                                                     Exc-Mov-Motivo
+                           MOVE TMov-Tipo(Idx-Mov) TO Exc-Mov-Tipo
+                           MOVE TMov-Codigo(Idx-Mov) TO
+                                                     Exc-Mov-Codigo
+                           WRITE Exc-Mov-Reg
+                           ADD 1 TO WS-CantRechazados
+                       WHEN "C"
+                           MOVE TMov-Nombre(Idx-Mov) TO
+                                                     WS-Nombre-Nuevo
+                           MOVE "S" TO WS-Hubo-Cambio
+                       WHEN "B"
+                           MOVE "S" TO WS-Hubo-Baja
+                       WHEN OTHER
+                           MOVE SPACES TO Exc-Mov-Reg
+                           MOVE "TIPO DE MOV. INVALIDO" TO
+                                                     Exc-Mov-Motivo
+                           MOVE TMov-Tipo(Idx-Mov) TO Exc-Mov-Tipo
+                           MOVE TMov-Codigo(Idx-Mov) TO
+                                                     Exc-Mov-Codigo
+                           WRITE Exc-Mov-Reg
+                           ADD 1 TO WS-CantRechazados
+                   END-EVALUATE
+                   MOVE "S" TO TMov-Aplicado(Idx-Mov)
+               END-IF
+           END-PERFORM.
+
+       400-AgregarAltas.
+           PERFORM VARYING WS-Sub FROM 1 BY 1
+                   UNTIL WS-Sub > WS-CantMovimientos
+               IF TMov-Tipo(WS-Sub) IS EQUAL TO "A"
+                   AND TMov-Aplicado(WS-Sub) IS NOT EQUAL TO "S"
+                   PERFORM 410-ValidarAltaDuplicada
+                   IF TMov-Aplicado(WS-Sub) IS NOT EQUAL TO "S"
+                       MOVE TMov-Codigo(WS-Sub) TO Alu-Nuevo-Codigo
+                       MOVE TMov-Nombre(WS-Sub) TO Alu-Nuevo-Nombre
+                       WRITE Alu-Nuevo-Reg
+                       ADD 1 TO WS-CantAltas
+                       MOVE "S" TO TMov-Aplicado(WS-Sub)
+                   END-IF
+               ELSE
+                   IF TMov-Aplicado(WS-Sub) IS NOT EQUAL TO "S"
+                       MOVE SPACES TO Exc-Mov-Reg
+                       MOVE "CODIGO INEXISTENTE" TO Exc-Mov-Motivo
+                       MOVE TMov-Tipo(WS-Sub) TO Exc-Mov-Tipo
+                       MOVE TMov-Codigo(WS-Sub) TO Exc-Mov-Codigo
+                       WRITE Exc-Mov-Reg
+                       ADD 1 TO WS-CantRechazados
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       410-ValidarAltaDuplicada.
+           PERFORM VARYING Idx-Mov FROM 1 BY 1
+                   UNTIL Idx-Mov >= WS-Sub
+               IF TMov-Tipo(Idx-Mov) IS EQUAL TO "A"
+                   AND TMov-Codigo(Idx-Mov) IS EQUAL TO
+                                                  TMov-Codigo(WS-Sub)
+                   MOVE SPACES TO Exc-Mov-Reg
+                   MOVE "CODIGO DUPLICADO" TO Exc-Mov-Motivo
+                   MOVE TMov-Tipo(WS-Sub) TO Exc-Mov-Tipo
+                   MOVE TMov-Codigo(WS-Sub) TO Exc-Mov-Codigo
+                   WRITE Exc-Mov-Reg
+                   ADD 1 TO WS-CantRechazados
+                   MOVE "S" TO TMov-Aplicado(WS-Sub)
+               END-IF
+           END-PERFORM.
+
+       900-ImprimoResumen.
+           MOVE WS-CantAltas TO lr-Altas
+           MOVE WS-CantCambios TO lr-Cambios
+           MOVE WS-CantBajas TO lr-Bajas
+           MOVE WS-CantRechazados TO lr-Rechazados
+           DISPLAY Lin-Resumen.
+
+       999-FinGeneral.
+           CLOSE ALUMNOS
+           CLOSE MOV-ALUMNOS
+           CLOSE ALUMNOS-NUEVO
+           CLOSE MOV-ALUMNOS-EXCEP.
+
+       END PROGRAM MANTALUMNO1.
