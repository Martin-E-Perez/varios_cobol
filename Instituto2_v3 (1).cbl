@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INSTITUTO2.
       ******************************************************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
@@ -14,21 +14,43 @@
 
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-           SELECT NOTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\notas.txt"
+           SELECT NOTAS ASSIGN TO DYNAMIC
+           WS-Path-Notas
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Notas-Status.
+
+           SELECT CURSOS ASSIGN TO DYNAMIC
+           WS-Path-Cursos
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Cursos-Status.
+
+           SELECT ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Alumnos
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Alumnos-Status.
+
+           SELECT ALUMNOS-sort ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Sort
            ORGANIZATION is line sequential.
 
-           SELECT CURSOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\cursos.txt"
+           SELECT CURSOS-EXCEP ASSIGN TO DYNAMIC
+           WS-Path-Cursos-Excep
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt"
-           ORGANIZATION is line sequential.
+           SELECT PROMEDIOS-CSV ASSIGN TO DYNAMIC
+           WS-Path-Promedios-Csv
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-PromediosCsv-Status.
 
-           SELECT ALUMNOS-sort ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt"
-           ORGANIZATION is line sequential.
+           SELECT CHECKPOINT-INSTITUTO2 ASSIGN TO DYNAMIC
+           WS-Path-Checkpoint
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Checkpoint-Status.
+
+           SELECT TRANLOG-INSTITUTO2 ASSIGN TO DYNAMIC
+           WS-Path-Tranlog
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Tranlog-Status.
 
       ******************************************************************
        DATA DIVISION.
@@ -61,9 +83,80 @@
            03 Alu-Sort-Promedio pic 99v99.
            03 Alu-Sort-Anio pic 9.
            03 Alu-Sort-Div pic x.
+           03 Alu-Sort-PeorMateria pic x(16).
+
+       FD  CURSOS-EXCEP.
+       01  CursoExc-Reg.
+           03 CursoExc-Anio pic 9.
+           03 filler pic x(2) value spaces.
+           03 CursoExc-Div pic x.
+
+       FD  PROMEDIOS-CSV.
+       01  Csv-Reg pic x(90).
+
+       FD  CHECKPOINT-INSTITUTO2.
+       01  Ckpt-Reg.
+           03 Ckpt-Fecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Cantidad pic 9(7).
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Rank pic 99.
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Subtotal-Acum pic 9999v99.
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Subtotal-Cant pic 999.
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Anio-Anterior pic x.
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Div-Anterior pic x.
+           03 filler pic x(2) value spaces.
+           03 Ckpt-PrimerGrupo pic 9.
+
+       FD  TRANLOG-INSTITUTO2.
+       01  Log-Reg.
+           03 Log-RunFecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-RunHora pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-Detalle pic x(70).
 
 
        WORKING-STORAGE SECTION.
+       01  WS-Path-Notas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\notas.txt".
+       01  WS-Path-Cursos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\cursos.txt".
+       01  WS-Path-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt".
+       01  WS-Path-Alumnos-Sort pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\instituto2-alumnos-sort.txt".
+       01  WS-Path-Cursos-Excep pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\cursos-invalidos.txt".
+       01  WS-Path-Promedios-Csv pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\promedios.csv".
+       01  WS-Path-Checkpoint pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\instituto2-checkpoint.txt".
+       01  WS-Path-Tranlog pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\instituto2-tranlog.txt".
+       01  WS-Path-Override pic x(100).
+
+       01  WS-Checkpoint-Status pic xx.
+       01  WS-Tranlog-Status pic xx.
+       01  WS-PromediosCsv-Status pic xx.
+       01  WS-Notas-Status pic xx.
+       01  WS-Cursos-Status pic xx.
+       01  WS-Alumnos-Status pic xx.
+       01  WS-Checkpoint-Restart pic x value space.
+       01  WS-Checkpoint-Interval pic 9(5) value 500.
+       01  WS-Checkpoint-Resume pic 9(7) value zero.
+       01  WS-Checkpoint-Skip-Mode pic 9 value zero.
+       01  WS-Checkpoint-Resto pic 9(7).
+       01  WS-Checkpoint-Cociente pic 9(7).
+       01  WS-FlagCheckpoint pic 9 value zero.
+       01  WS-CantRegReleased pic 9(7) value zero.
+       01  WS-RunFecha pic 9(8).
+       01  WS-RunHora pic 9(8).
+
         01 AnioElectivo.
            03 filler pic x value "1".
            03 filler pic x value "2".
@@ -87,8 +180,30 @@
        01  Vec-Curso redefines Curso OCCURS 8 times.
            03 Curso-Cod pic x.
 
+       01  Materias.
+           03 filler pic x(4) value "1001".
+           03 filler pic x(16) value "MATEMATICA".
+           03 filler pic x(4) value "1002".
+           03 filler pic x(16) value "LENGUA".
+           03 filler pic x(4) value "1003".
+           03 filler pic x(16) value "CIENCIAS NATUR.".
+           03 filler pic x(4) value "1004".
+           03 filler pic x(16) value "HISTORIA".
+           03 filler pic x(4) value "1005".
+           03 filler pic x(16) value "GEOGRAFIA".
+
+       01  Vec-Materias redefines Materias OCCURS 5 times.
+           03 Materia-Cod pic x(4).
+           03 Materia-Nombre pic x(16).
+
+       01  WS-MateriaNombre pic x(16) value spaces.
+
        01  i pic 9.
        01  j pic 9.
+       01  k pic 9.
+       01  WS-AnioEncontrado pic 9.
+       01  WS-DivEncontrado pic 9.
+       01  WS-MateriaEncontrada pic 9.
 
 
        01  Tabla-anio-div.
@@ -109,23 +224,153 @@
        01  WS-AcumNotas pic 9999v99.
        01  WS-ContNotas pic 999.
        01  WS-Promedio pic 99v99.
+       01  WS-PrimerMateria pic 9.
+       01  WS-PeorNota pic 99v99.
+       01  WS-PeorMateria pic x(16).
 
        01  WS-VerdaderoCurso PIC 9.
 
+       01  WS-Filtro-Anio pic x value space.
+       01  WS-Filtro-Div pic x value space.
+
+       01  WS-PrimerGrupo pic 9 value 1.
+       01  WS-Anio-Anterior pic x value space.
+       01  WS-Div-Anterior pic x value space.
+       01  WS-Rank pic 99 value zero.
+       01  WS-Subtotal-Acum pic 9999v99 value zero.
+       01  WS-Subtotal-Cant pic 999 value zero.
+       01  WS-Subtotal-Promedio pic 99v99.
+
        01  Lin-alumno.
+           03 l-Rank pic zz9.
+           03 filler PIC x(3) VALUE SPACE.
            03 l-NombreAlumno pic X(40).
            03 filler PIC x(10) VALUE SPACE.
            03 l-PromedioNota pic z9.
 
+       01  Lin-subtotal.
+           03 filler pic x(13) value "Subtotal anio".
+           03 l-Sub-Anio pic x.
+           03 filler pic x(5) value " div ".
+           03 l-Sub-Div pic x.
+           03 filler pic x(9) value " cant nro".
+           03 l-Sub-Cant pic zz9.
+           03 filler pic x(10) value " promedio ".
+           03 l-Sub-Promedio pic z9.
+
+       01  Lin-Csv.
+           03 l-Csv-Dni pic 9(8).
+           03 filler pic x value ";".
+           03 l-Csv-Nombre pic x(40).
+           03 filler pic x value ";".
+           03 l-Csv-Anio pic 9.
+           03 filler pic x value ";".
+           03 l-Csv-Div pic x.
+           03 filler pic x value ";".
+           03 l-Csv-Promedio pic z9,99.
+           03 filler pic x value ";".
+           03 l-Csv-PeorMateria pic x(16).
+
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-           SORT ALUMNOS-sort ASCENDING Alu-Sort-Promedio
+           PERFORM 050-LeerParametros
+
+           SORT ALUMNOS-sort ASCENDING Alu-Sort-Anio
+                              ASCENDING Alu-Sort-Div
+                              DESCENDING Alu-Sort-Promedio
            INPUT PROCEDURE IS input-procedure
            OUTPUT PROCEDURE IS output-procedure.
 
-           STOP RUN.
+           GOBACK.
+
+       050-LeerParametros.
+           ACCEPT WS-Filtro-Anio FROM ENVIRONMENT "INSTITUTO2-ANIO"
+           ACCEPT WS-Filtro-Div FROM ENVIRONMENT "INSTITUTO2-DIV"
+           PERFORM 060-LeerRutas
+           PERFORM 070-LeerCheckpoint
+           ACCEPT WS-RunFecha FROM DATE YYYYMMDD
+           ACCEPT WS-RunHora FROM TIME.
+
+       060-LeerRutas.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2-NOTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Notas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2-CURSOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Cursos
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2-ALUMNOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO2-ALUMNOS-SORT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Sort
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO2-CURSOS-EXCEP-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Cursos-Excep
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO2-PROMEDIOS-CSV-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Promedios-Csv
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO2-CHECKPOINT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Checkpoint
+           END-IF
+           ACCEPT WS-Path-Override
+                        FROM ENVIRONMENT "INSTITUTO2-TRANLOG-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Tranlog
+           END-IF.
+
+       070-LeerCheckpoint.
+           ACCEPT WS-Checkpoint-Restart
+                          FROM ENVIRONMENT "INSTITUTO2-RESTART"
+           IF WS-Checkpoint-Restart IS EQUAL "S" OR
+                                     WS-Checkpoint-Restart IS EQUAL "Y"
+               PERFORM 080-LeerUltimoCheckpoint
+               IF WS-Checkpoint-Status IS NOT EQUAL "00"
+                   DISPLAY "INSTITUTO2: restart solicitado pero no "
+                           "se pudo leer el checkpoint - estado "
+                           WS-Checkpoint-Status
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               IF WS-Checkpoint-Resume > ZERO
+                   MOVE 1 TO WS-Checkpoint-Skip-Mode
+               END-IF
+           END-IF.
+
+       080-LeerUltimoCheckpoint.
+           OPEN INPUT CHECKPOINT-INSTITUTO2
+           IF WS-Checkpoint-Status IS EQUAL "00"
+               PERFORM UNTIL WS-FlagCheckpoint IS EQUAL 1
+                   READ CHECKPOINT-INSTITUTO2
+                       AT END MOVE 1 TO WS-FlagCheckpoint
+                       NOT AT END
+                           MOVE Ckpt-Cantidad TO WS-Checkpoint-Resume
+                           MOVE Ckpt-Rank TO WS-Rank
+                           MOVE Ckpt-Subtotal-Acum TO WS-Subtotal-Acum
+                           MOVE Ckpt-Subtotal-Cant TO WS-Subtotal-Cant
+                           MOVE Ckpt-Anio-Anterior TO WS-Anio-Anterior
+                           MOVE Ckpt-Div-Anterior TO WS-Div-Anterior
+                           MOVE Ckpt-PrimerGrupo TO WS-PrimerGrupo
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-INSTITUTO2
+           END-IF.
 
        input-procedure.
            PERFORM 100-InicioCursos
@@ -151,26 +396,77 @@
            PERFORM 1000-LeerSort
            PERFORM 1100-BuscarEnTabla
            PERFORM UNTIL WS-FlagAlumnos-SORT IS EQUAL 1
-               IF valor-celda(i,j) is EQUAL 1
-                   PERFORM 1200-ImprimoPantalla
+               IF i > 5 OR j > 8
+                   CONTINUE
+               ELSE
+                   IF valor-celda(j,i) is EQUAL 1
+                       AND (WS-Filtro-Anio = SPACE
+                                  OR WS-Filtro-Anio = Alu-Sort-Anio)
+                       AND (WS-Filtro-Div = SPACE
+                                  OR WS-Filtro-Div = Alu-Sort-Div)
+                       PERFORM 1150-VerificarQuiebre
+                       PERFORM 1200-ImprimoPantalla
+                   END-IF
                END-IF
                PERFORM 1000-LeerSort
                PERFORM 1100-BuscarEnTabla
            END-PERFORM.
+           IF WS-PrimerGrupo IS NOT EQUAL 1
+               PERFORM 1250-ImprimoSubtotal
+           END-IF
            PERFORM 1400-FinAlumnos.
 
       *************************************************************************
       ***************************** input-procedure ***************************
 
        100-InicioCursos.
-           OPEN INPUT CURSOS.
+           OPEN INPUT CURSOS
+           IF WS-Cursos-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO2: no se pudo abrir CURSOS - estado "
+                       WS-Cursos-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT CURSOS-EXCEP.
 
        110-InicioNotas.
-           OPEN INPUT NOTAS.
+           OPEN INPUT NOTAS
+           IF WS-Notas-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO2: no se pudo abrir NOTAS - estado "
+                       WS-Notas-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN EXTEND CHECKPOINT-INSTITUTO2
+           IF WS-Checkpoint-Status IS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-INSTITUTO2
+           END-IF
+           OPEN EXTEND TRANLOG-INSTITUTO2
+           IF WS-Tranlog-Status IS EQUAL "35"
+               OPEN OUTPUT TRANLOG-INSTITUTO2
+           END-IF.
 
 
        120-InicioAlumnos.
-           OPEN INPUT ALUMNOS.
+           OPEN INPUT ALUMNOS
+           IF WS-Alumnos-Status IS NOT EQUAL "00"
+               DISPLAY "INSTITUTO2: no se pudo abrir ALUMNOS - estado "
+                       WS-Alumnos-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           IF WS-Checkpoint-Resume > ZERO
+               OPEN EXTEND PROMEDIOS-CSV
+               IF WS-PromediosCsv-Status IS EQUAL "35"
+                   OPEN OUTPUT PROMEDIOS-CSV
+               END-IF
+           ELSE
+               OPEN OUTPUT PROMEDIOS-CSV
+           END-IF
+           OPEN EXTEND CHECKPOINT-INSTITUTO2
+           IF WS-Checkpoint-Status IS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-INSTITUTO2
+           END-IF.
 
        200-LeerCursos.
            READ CURSOS AT END MOVE 1 TO WS-FlagCurso.
@@ -181,18 +477,40 @@
 
        500-ArmarTabla-Cursos.
            PERFORM UNTIL WS-FlagCurso is EQUAL 1
-               PERFORM VARYING i FROM 0 BY 1 UNTIL
-                                                 Vec-Anio(i) = Cur-Anio
-                                                 OR i > 5
+               MOVE 0 TO WS-AnioEncontrado
+               PERFORM VARYING i FROM 1 BY 1
+                          UNTIL i > 5 OR WS-AnioEncontrado = 1
+                   IF Vec-Anio(i) = Cur-Anio
+                       MOVE 1 TO WS-AnioEncontrado
+                   END-IF
                END-PERFORM
-               PERFORM VARYING j FROM 0 BY 1 UNTIL
-                                                 Vec-Curso(j) = Cur-Div
-                                                 OR j > 8
+               IF WS-AnioEncontrado = 1
+                   SUBTRACT 1 FROM i
+               END-IF
+               MOVE 0 TO WS-DivEncontrado
+               PERFORM VARYING j FROM 1 BY 1
+                          UNTIL j > 8 OR WS-DivEncontrado = 1
+                   IF Vec-Curso(j) = Cur-Div
+                       MOVE 1 TO WS-DivEncontrado
+                   END-IF
                END-PERFORM
-               move 1 to valor-celda(i,j)
+               IF WS-DivEncontrado = 1
+                   SUBTRACT 1 FROM j
+               END-IF
+               IF i > 5 OR j > 8
+                   PERFORM 550-RegistrarCursoInvalido
+               ELSE
+                   move 1 to valor-celda(j,i)
+               END-IF
                PERFORM 200-LeerCursos
            END-PERFORM.
 
+       550-RegistrarCursoInvalido.
+           MOVE SPACES TO CursoExc-Reg
+           MOVE Cur-Anio TO CursoExc-Anio
+           MOVE Cur-Div TO CursoExc-Div
+           WRITE CursoExc-Reg.
+
        600-BuscarCabezera-1.
            PERFORM until WS-FlagNotas is EQUAL 1
                                             or Not1-Tiporeg is EQUAL 1
@@ -201,7 +519,10 @@
        650-GuardoDatos.
            move Not1-Dni to WS-AuxDNI
            move Not1-Anio to WS-AuxAnio
-           move Not1-Div to WS-AuxDiv.
+           move Not1-Div to WS-AuxDiv
+           MOVE ZERO TO WS-AcumNotas WS-ContNotas
+           MOVE 1 TO WS-PrimerMateria
+           MOVE SPACES TO WS-PeorMateria.
 
        1500-BUSCAR_NOMBRE.
            PERFORM UNTIL WS-FlagAlumnos is EQUAL 1 or
@@ -218,21 +539,95 @@
 
        800-SumarNotas.
            add Not2-Nota to WS-AcumNotas
-           add 1 to WS-ContNotas.
+           add 1 to WS-ContNotas
+           PERFORM 850-BuscarMateria
+           PERFORM 860-ActualizarPeorMateria.
+
+       850-BuscarMateria.
+           MOVE 0 TO WS-MateriaEncontrada
+           PERFORM VARYING k FROM 1 BY 1
+                              UNTIL k > 5
+                              OR WS-MateriaEncontrada = 1
+               IF Materia-Cod(k) = Not2-Materia
+                   MOVE 1 TO WS-MateriaEncontrada
+               END-IF
+           END-PERFORM
+           IF WS-MateriaEncontrada = 1
+               SUBTRACT 1 FROM k
+           END-IF
+           IF k > 5
+               MOVE "DESCONOCIDA" TO WS-MateriaNombre
+           ELSE
+               MOVE Materia-Nombre(k) TO WS-MateriaNombre
+           END-IF.
+
+       860-ActualizarPeorMateria.
+           IF WS-PrimerMateria IS EQUAL 1
+               MOVE Not2-Nota TO WS-PeorNota
+               MOVE WS-MateriaNombre TO WS-PeorMateria
+               MOVE 0 TO WS-PrimerMateria
+           ELSE
+               IF Not2-Nota < WS-PeorNota
+                   MOVE Not2-Nota TO WS-PeorNota
+                   MOVE WS-MateriaNombre TO WS-PeorMateria
+               END-IF
+           END-IF.
 
        900-GrabarSort.
            move WS-AuxDNI TO Alu-Sort-Dni
            MOVE WS-AuxAnio TO Alu-Sort-Anio
            MOVE WS-AuxNombre TO Alu-Sort-Nombre
            MOVE WS-AuxDiv TO Alu-Sort-Div
+           MOVE WS-PeorMateria TO Alu-Sort-PeorMateria
            COMPUTE WS-Promedio = WS-AcumNotas / WS-ContNotas
            MOVE WS-Promedio TO Alu-Sort-Promedio
 
-           RELEASE Alu-Sort-Reg.
+           ADD 1 TO WS-CantRegReleased
+           IF WS-Checkpoint-Skip-Mode IS EQUAL 1
+               IF WS-CantRegReleased > WS-Checkpoint-Resume
+                   MOVE 0 TO WS-Checkpoint-Skip-Mode
+                   RELEASE Alu-Sort-Reg
+                   PERFORM 970-GrabarLog
+               END-IF
+           ELSE
+               RELEASE Alu-Sort-Reg
+               PERFORM 970-GrabarLog
+           END-IF
+           PERFORM 950-VerificarCheckpoint.
+
+       950-VerificarCheckpoint.
+           DIVIDE WS-CantRegReleased BY WS-Checkpoint-Interval
+               GIVING WS-Checkpoint-Cociente
+               REMAINDER WS-Checkpoint-Resto
+           IF WS-Checkpoint-Resto IS EQUAL ZERO
+               PERFORM 960-GrabarCheckpoint
+           END-IF.
+
+       960-GrabarCheckpoint.
+           MOVE SPACES TO Ckpt-Reg
+           ACCEPT Ckpt-Fecha FROM DATE YYYYMMDD
+           MOVE WS-CantRegReleased TO Ckpt-Cantidad
+           MOVE WS-Rank TO Ckpt-Rank
+           MOVE WS-Subtotal-Acum TO Ckpt-Subtotal-Acum
+           MOVE WS-Subtotal-Cant TO Ckpt-Subtotal-Cant
+           MOVE WS-Anio-Anterior TO Ckpt-Anio-Anterior
+           MOVE WS-Div-Anterior TO Ckpt-Div-Anterior
+           MOVE WS-PrimerGrupo TO Ckpt-PrimerGrupo
+           WRITE Ckpt-Reg.
+
+       970-GrabarLog.
+           MOVE SPACES TO Log-Reg
+           MOVE WS-RunFecha TO Log-RunFecha
+           MOVE WS-RunHora TO Log-RunHora
+           MOVE Alu-Sort-Reg TO Log-Detalle
+           WRITE Log-Reg.
 
        1300-FinGeneral.
            close NOTAS
-           CLOSE CURSOS.
+           CLOSE CURSOS
+           CLOSE CURSOS-EXCEP
+           CLOSE CHECKPOINT-INSTITUTO2
+           CLOSE TRANLOG-INSTITUTO2.
       ************************************************************************
       ***************************** output-procedure ***************************
 
@@ -241,23 +636,80 @@
 
        1100-BuscarEnTabla.
 
-           PERFORM VARYING i FROM 0 BY 1
-                                      UNTIL Vec-Anio(i) = Alu-Sort-Anio
-                                      OR i > 5
+           MOVE 0 TO WS-AnioEncontrado
+           PERFORM VARYING i FROM 1 BY 1
+                                      UNTIL i > 5
+                                      OR WS-AnioEncontrado = 1
+               IF Vec-Anio(i) = Alu-Sort-Anio
+                   MOVE 1 TO WS-AnioEncontrado
+               END-IF
            END-PERFORM
-
-           PERFORM VARYING j FROM 0 BY 1
-                                      UNTIL Vec-Curso(j) = Alu-Sort-Div
-                                      or j > 8
-           END-PERFORM.
+           IF WS-AnioEncontrado = 1
+               SUBTRACT 1 FROM i
+           END-IF
+
+           MOVE 0 TO WS-DivEncontrado
+           PERFORM VARYING j FROM 1 BY 1
+                                      UNTIL j > 8
+                                      OR WS-DivEncontrado = 1
+               IF Vec-Curso(j) = Alu-Sort-Div
+                   MOVE 1 TO WS-DivEncontrado
+               END-IF
+           END-PERFORM
+           IF WS-DivEncontrado = 1
+               SUBTRACT 1 FROM j
+           END-IF.
+
+       1150-VerificarQuiebre.
+           IF WS-PrimerGrupo IS EQUAL 1
+               MOVE Alu-Sort-Anio TO WS-Anio-Anterior
+               MOVE Alu-Sort-Div TO WS-Div-Anterior
+               MOVE 0 TO WS-PrimerGrupo
+           ELSE
+               IF Alu-Sort-Anio IS NOT EQUAL WS-Anio-Anterior
+                        OR Alu-Sort-Div IS NOT EQUAL WS-Div-Anterior
+                   PERFORM 1250-ImprimoSubtotal
+                   MOVE Alu-Sort-Anio TO WS-Anio-Anterior
+                   MOVE Alu-Sort-Div TO WS-Div-Anterior
+               END-IF
+           END-IF
+           ADD 1 TO WS-Rank
+           ADD Alu-Sort-Promedio TO WS-Subtotal-Acum
+           ADD 1 TO WS-Subtotal-Cant
+           PERFORM 960-GrabarCheckpoint.
 
        1200-ImprimoPantalla.
+           MOVE WS-Rank TO l-Rank
            MOVE Alu-Sort-Nombre TO l-NombreAlumno
            MOVE Alu-Sort-Promedio to l-PromedioNota
-           display Lin-alumno.
+           display Lin-alumno
+           PERFORM 1220-GrabarCSV.
+
+       1220-GrabarCSV.
+           MOVE Alu-Sort-Dni TO l-Csv-Dni
+           MOVE Alu-Sort-Nombre TO l-Csv-Nombre
+           MOVE Alu-Sort-Anio TO l-Csv-Anio
+           MOVE Alu-Sort-Div TO l-Csv-Div
+           MOVE Alu-Sort-Promedio TO l-Csv-Promedio
+           MOVE Alu-Sort-PeorMateria TO l-Csv-PeorMateria
+           WRITE Csv-Reg FROM Lin-Csv.
+
+       1250-ImprimoSubtotal.
+           COMPUTE WS-Subtotal-Promedio = WS-Subtotal-Acum
+                                           / WS-Subtotal-Cant
+           MOVE WS-Anio-Anterior TO l-Sub-Anio
+           MOVE WS-Div-Anterior TO l-Sub-Div
+           MOVE WS-Subtotal-Cant TO l-Sub-Cant
+           MOVE WS-Subtotal-Promedio TO l-Sub-Promedio
+           DISPLAY Lin-subtotal
+           MOVE ZERO TO WS-Rank
+           MOVE ZERO TO WS-Subtotal-Acum
+           MOVE ZERO TO WS-Subtotal-Cant.
 
        1400-FinAlumnos.
-           close ALUMNOS.
+           close ALUMNOS
+           CLOSE PROMEDIOS-CSV
+           CLOSE CHECKPOINT-INSTITUTO2.
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM INSTITUTO2.
