@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. INSTITUTO2V2.
       ******************************************************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
@@ -14,20 +14,20 @@
 
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-           SELECT NOTAS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\notas.txt"
+           SELECT NOTAS ASSIGN TO DYNAMIC
+           WS-Path-Notas
            ORGANIZATION is line sequential.
 
-           SELECT CURSOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\cursos.txt"
+           SELECT CURSOS ASSIGN TO DYNAMIC
+           WS-Path-Cursos
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt"
+           SELECT ALUMNOS ASSIGN TO DYNAMIC
+           WS-Path-Alumnos
            ORGANIZATION is line sequential.
 
-           SELECT ALUMNOS-sort ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt"
+           SELECT ALUMNOS-sort ASSIGN TO DYNAMIC
+           WS-Path-Alumnos-Sort
            ORGANIZATION is line sequential.
 
       ******************************************************************
@@ -64,6 +64,16 @@
 
 
        WORKING-STORAGE SECTION.
+       01  WS-Path-Notas pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\notas.txt".
+       01  WS-Path-Cursos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\cursos.txt".
+       01  WS-Path-Alumnos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos.txt".
+       01  WS-Path-Alumnos-Sort pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt".
+       01  WS-Path-Override pic x(100).
+
         01 AnioElectivo.
            03 filler pic x value "1".
            03 filler pic x value "2".
@@ -109,6 +119,7 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 050-LeerRutas
            PERFORM 100-InicioGeneral
            PERFORM 200-LeerCursos
            PERFORM 300-LeerNotas
@@ -125,6 +136,28 @@
            STOP RUN.
 
 
+       050-LeerRutas.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2V2-NOTAS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Notas
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2V2-CURSOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Cursos
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "INSTITUTO2V2-ALUMNOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "INSTITUTO2V2-ALUMNOS-SORT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Alumnos-Sort
+           END-IF.
+
        100-InicioGeneral.
            OPEN INPUT CURSOS
            OPEN INPUT NOTAS
@@ -210,4 +243,4 @@
 
 
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM INSTITUTO2V2.
