@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. FUTBOL.
       ******************************************************************
        ENVIRONMENT DIVISION.
            CONFIGURATION SECTION.
@@ -14,21 +14,51 @@
 
            INPUT-OUTPUT SECTION.
                FILE-CONTROL.
-           SELECT NOVEDADES ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\novedades.txt"
+           SELECT NOVEDADES ASSIGN TO DYNAMIC
+           WS-Path-Novedades
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Novedades-Status.
+
+           SELECT JUGADORES ASSIGN TO DYNAMIC
+           WS-Path-Jugadores
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Jugadores-Status.
+
+           SELECT EQUIPO ASSIGN TO DYNAMIC
+           WS-Path-Equipo
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Equipo-Status.
+
+           SELECT EQUIPO-sort ASSIGN TO DYNAMIC
+           WS-Path-Equipo-Sort
            ORGANIZATION is line sequential.
 
-           SELECT JUGADORES ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\jugadores.txt"
+           SELECT PARTIDOS ASSIGN TO DYNAMIC
+           WS-Path-Partidos
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Partidos-Status.
+
+           SELECT NOVEDADES-EXCEP ASSIGN TO DYNAMIC
+           WS-Path-Novedades-Excep
            ORGANIZATION is line sequential.
 
-           SELECT EQUIPO ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\equipo.txt"
+           SELECT JUGADORES-ACTUALIZADO ASSIGN TO DYNAMIC
+           WS-Path-Jugadores-Actualizado
            ORGANIZATION is line sequential.
 
-           SELECT EQUIPO-sort ASSIGN TO
-           "D:\cobol\COBOL 32 - PARCIAL\alumnos-sort.txt"
+           SELECT INHABILITADOS ASSIGN TO DYNAMIC
+           WS-Path-Inhabilitados
            ORGANIZATION is line sequential.
+
+           SELECT CHECKPOINT-FUTBOL ASSIGN TO DYNAMIC
+           WS-Path-Checkpoint
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Checkpoint-Status.
+
+           SELECT TRANLOG-FUTBOL ASSIGN TO DYNAMIC
+           WS-Path-Tranlog
+           ORGANIZATION is line sequential
+           FILE STATUS is WS-Tranlog-Status.
       ******************************************************************
        DATA DIVISION.
            FILE SECTION.
@@ -48,6 +78,8 @@
            03 Jug_Det-Tiporeg pic x.
            03 Jug_Det-Jug pic 9(6).
            03 Jug_Det-Goles pic 9(8).
+           03 Jug_Det-Sancion pic x.
+           03 Jug_Det-FechaSancion pic 9(8).
 
        FD  EQUIPO.
        01  Equ-Reg.
@@ -60,16 +92,175 @@
            03 Equ-Sort-CodJug pic x(6).
            03 Equ-Sort-CantGol pic 9(8).
 
+       FD  PARTIDOS.
+       01  Par-Reg.
+           03 Par-EquLocal pic 9(2).
+           03 Par-GolLocal pic 99.
+           03 Par-EquVisit pic 9(2).
+           03 Par-GolVisit pic 99.
+
+       FD  NOVEDADES-EXCEP.
+       01  NovExc-Reg.
+           03 NovExc-Equ pic 9(2).
+           03 filler pic x(2) value spaces.
+           03 NovExc-CantEsperada pic 9(2).
+           03 filler pic x(2) value spaces.
+           03 NovExc-CantLeida pic 9(2).
+       01  NovExcCorr-Reg.
+           03 NovExcCorr-Jug pic a(6).
+           03 filler pic x(2) value spaces.
+           03 NovExcCorr-Goles pic 9(2).
+
+       FD  JUGADORES-ACTUALIZADO.
+       01  JugAct-Reg pic x(80).
+
+       FD  INHABILITADOS.
+       01  Inhab-Reg.
+           03 Inhab-Jug pic 9(6).
+           03 filler pic x(2) value spaces.
+           03 Inhab-Fecha pic 9(8).
+
+       FD  CHECKPOINT-FUTBOL.
+       01  Ckpt-Reg.
+           03 Ckpt-Fecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Ckpt-Cantidad pic 9(7).
+
+       FD  TRANLOG-FUTBOL.
+       01  Log-Reg.
+           03 Log-RunFecha pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-RunHora pic 9(8).
+           03 filler pic x(2) value spaces.
+           03 Log-Detalle pic x(60).
+
 
        WORKING-STORAGE SECTION.
 
+       01  WS-Path-Novedades pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\novedades.txt".
+       01  WS-Path-Jugadores pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\jugadores.txt".
+       01  WS-Path-Equipo pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\equipo.txt".
+       01  WS-Path-Equipo-Sort pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\equipo-sort.txt".
+       01  WS-Path-Partidos pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\partidos.txt".
+       01  WS-Path-Novedades-Excep pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\novedades-invalidas.txt".
+       01  WS-Path-Jugadores-Actualizado pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\jugadores-actualizado.txt".
+       01  WS-Path-Inhabilitados pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\inhabilitados.txt".
+       01  WS-Path-Checkpoint pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\futbol-checkpoint.txt".
+       01  WS-Path-Tranlog pic x(100) value
+           "D:\cobol\COBOL 32 - PARCIAL\futbol-tranlog.txt".
+       01  WS-Path-Override pic x(100).
+
+       01  WS-Checkpoint-Status pic xx.
+       01  WS-Tranlog-Status pic xx.
+       01  WS-Novedades-Status pic xx.
+       01  WS-Jugadores-Status pic xx.
+       01  WS-Equipo-Status pic xx.
+       01  WS-Partidos-Status pic xx.
+       01  WS-Checkpoint-Restart pic x value space.
+       01  WS-Checkpoint-Interval pic 9(5) value 500.
+       01  WS-Checkpoint-Resume pic 9(7) value zero.
+       01  WS-Checkpoint-Skip-Mode pic 9 value zero.
+       01  WS-Checkpoint-Resto pic 9(7).
+       01  WS-Checkpoint-Cociente pic 9(7).
+       01  WS-FlagCheckpoint pic 9 value zero.
+       01  WS-CantRegReleased pic 9(7) value zero.
+       01  WS-RunFecha pic 9(8).
+       01  WS-RunHora pic 9(8).
+
        01  WS-FlagNovedades pic 9.
        01  WS-FlagJugadores pic 9.
        01  WS-FlagEquipo pic 9.
+       01  WS-EquipoEncontrado pic 9.
        01  WS-FlagSort pic 9.
+       01  WS-FlagPartidos pic 9.
 
        01  WS-CodigoEquipo pic 99.
 
+       01  WS-CantLeidosNov pic 99 value zero.
+       01  WS-CantEsperadaNov pic 99 value zero.
+
+       01  WS-FechaProxima pic 9(8) value zero.
+       01  WS-FechaProxima-Param pic x(8).
+
+       01  WS-CantTabla pic 99 value zero.
+       01  Tabla-Posiciones.
+           03 Tp-Equipo OCCURS 20 times.
+               05 Tp-Cod pic 9(2).
+               05 Tp-Pts pic 999 value zero.
+               05 Tp-PG pic 99 value zero.
+               05 Tp-PE pic 99 value zero.
+               05 Tp-PP pic 99 value zero.
+               05 Tp-GF pic 999 value zero.
+               05 Tp-GC pic 999 value zero.
+       01  WS-Tp-Temp pic x(17).
+       01  WS-IdxTabla pic 99.
+       01  WS-IdxTabla2 pic 99.
+       01  WS-TablaEncontrada pic 9.
+
+       01  WS-CantGoleadores pic 99 value zero.
+       01  Tabla-Goleadores.
+           03 Tg-Jugador OCCURS 50 times.
+               05 Tg-Cod pic x(6).
+               05 Tg-Equ pic 9(2).
+               05 Tg-Goles pic 9(5).
+       01  WS-Tg-Temp pic x(13).
+       01  WS-IdxGol pic 99.
+       01  WS-IdxGol2 pic 99.
+       01  WS-GolEncontrado pic 9.
+
+       01  WS-CantCorrecciones pic 99 value zero.
+       01  Tabla-Correcciones.
+           03 Tc-Jugador OCCURS 50 times.
+               05 Tc-Cod pic x(6).
+               05 Tc-Goles pic 9(2).
+       01  WS-IdxCorr pic 99.
+       01  WS-CorrEncontrada pic 9.
+
+       01  Lin-Titulo-Posiciones.
+           03 filler pic x(10) value "Equipo".
+           03 filler pic x(6) value "Pts".
+           03 filler pic x(4) value "PG".
+           03 filler pic x(4) value "PE".
+           03 filler pic x(4) value "PP".
+           03 filler pic x(6) value "GF".
+           03 filler pic x(6) value "GC".
+
+       01  Lin-Posicion.
+           03 l-Pos-Equipo pic z9.
+           03 filler pic x(8) value space.
+           03 l-Pos-Pts pic zz9.
+           03 filler pic x(3) value space.
+           03 l-Pos-PG pic z9.
+           03 filler pic x(2) value space.
+           03 l-Pos-PE pic z9.
+           03 filler pic x(2) value space.
+           03 l-Pos-PP pic z9.
+           03 filler pic x(3) value space.
+           03 l-Pos-GF pic zz9.
+           03 filler pic x(3) value space.
+           03 l-Pos-GC pic zz9.
+
+       01  Lin-Titulo-Goleadores.
+           03 filler pic x(10) value "Jugador".
+           03 filler pic x(6) value "Equipo".
+           03 filler pic x(6) value "Goles".
+
+       01  Lin-Goleador.
+           03 l-Gol-Jugador pic x(6).
+           03 filler pic x(6) value space.
+           03 l-Gol-Equipo pic z9.
+           03 filler pic x(6) value space.
+           03 l-Gol-Goles pic zzz9.
+
 
 
        01  WS-AcumNotas pic 9(5).
@@ -103,11 +294,111 @@
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+           PERFORM 050-LeerParametros
+           PERFORM 2000-ArmarPosiciones
+
            SORT EQUIPO-sort ASCENDING Equ-sort-CodEqu
            INPUT PROCEDURE IS input-procedure
            OUTPUT PROCEDURE IS output-procedure.
 
-           STOP RUN.
+           PERFORM 2500-ImprimoGoleadores
+           PERFORM 2600-ActualizarJugadores
+
+           GOBACK.
+
+       050-LeerParametros.
+           ACCEPT WS-FechaProxima-Param FROM ENVIRONMENT "FUTBOL-FECHA"
+           IF WS-FechaProxima-Param IS NUMERIC
+                                 AND WS-FechaProxima-Param > ZERO
+               MOVE WS-FechaProxima-Param TO WS-FechaProxima
+           END-IF
+           PERFORM 060-LeerRutas
+           PERFORM 070-LeerCheckpoint
+           ACCEPT WS-RunFecha FROM DATE YYYYMMDD
+           ACCEPT WS-RunHora FROM TIME.
+
+       060-LeerRutas.
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "FUTBOL-NOVEDADES-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Novedades
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "FUTBOL-JUGADORES-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Jugadores
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "FUTBOL-EQUIPO-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Equipo
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "FUTBOL-EQUIPO-SORT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Equipo-Sort
+           END-IF
+           ACCEPT WS-Path-Override
+                          FROM ENVIRONMENT "FUTBOL-PARTIDOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Partidos
+           END-IF
+           ACCEPT WS-Path-Override
+                    FROM ENVIRONMENT "FUTBOL-NOVEDADES-EXCEP-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Novedades-Excep
+           END-IF
+           ACCEPT WS-Path-Override
+                  FROM ENVIRONMENT "FUTBOL-JUGADORES-ACT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Jugadores-Actualizado
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "FUTBOL-INHABILITADOS-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Inhabilitados
+           END-IF
+           ACCEPT WS-Path-Override
+                     FROM ENVIRONMENT "FUTBOL-CHECKPOINT-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Checkpoint
+           END-IF
+           ACCEPT WS-Path-Override
+                        FROM ENVIRONMENT "FUTBOL-TRANLOG-PATH"
+           IF WS-Path-Override IS NOT EQUAL TO SPACES
+               MOVE WS-Path-Override TO WS-Path-Tranlog
+           END-IF.
+
+       070-LeerCheckpoint.
+           ACCEPT WS-Checkpoint-Restart
+                          FROM ENVIRONMENT "FUTBOL-RESTART"
+           IF WS-Checkpoint-Restart IS EQUAL "S" OR
+                                     WS-Checkpoint-Restart IS EQUAL "Y"
+               PERFORM 080-LeerUltimoCheckpoint
+               IF WS-Checkpoint-Status IS NOT EQUAL "00"
+                   DISPLAY "FUTBOL: restart solicitado pero no se "
+                           "pudo leer el checkpoint - estado "
+                           WS-Checkpoint-Status
+                   MOVE 8 TO RETURN-CODE
+                   GOBACK
+               END-IF
+               IF WS-Checkpoint-Resume > ZERO
+                   MOVE 1 TO WS-Checkpoint-Skip-Mode
+               END-IF
+           END-IF.
+
+       080-LeerUltimoCheckpoint.
+           OPEN INPUT CHECKPOINT-FUTBOL
+           IF WS-Checkpoint-Status IS EQUAL "00"
+               PERFORM UNTIL WS-FlagCheckpoint IS EQUAL 1
+                   READ CHECKPOINT-FUTBOL
+                       AT END MOVE 1 TO WS-FlagCheckpoint
+                       NOT AT END
+                           MOVE Ckpt-Cantidad TO WS-Checkpoint-Resume
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FUTBOL
+           END-IF.
 
        input-procedure.
            PERFORM 100-InicioGeneral
@@ -141,6 +432,7 @@
                PERFORM UNTIL Equ-sort-CodEqu IS NOT EQUAL Equ-Codigo
                                               or WS-FlagSort is EQUAL 1
                    PERFORM 1400-ProcesoDatos
+                   PERFORM 1450-AcumularGoleador
                    PERFORM 1000-LeerArchivo-Sort
                END-PERFORM
                PERFORM 1500-ImprimoDatos
@@ -152,7 +444,28 @@
 
        100-InicioGeneral.
            OPEN INPUT NOVEDADES
-           OPEN INPUT JUGADORES.
+           IF WS-Novedades-Status IS NOT EQUAL "00"
+               DISPLAY "FUTBOL: no se pudo abrir NOVEDADES - estado "
+                       WS-Novedades-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN INPUT JUGADORES
+           IF WS-Jugadores-Status IS NOT EQUAL "00"
+               DISPLAY "FUTBOL: no se pudo abrir JUGADORES - estado "
+                       WS-Jugadores-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT NOVEDADES-EXCEP
+           OPEN EXTEND CHECKPOINT-FUTBOL
+           IF WS-Checkpoint-Status IS EQUAL "35"
+               OPEN OUTPUT CHECKPOINT-FUTBOL
+           END-IF
+           OPEN EXTEND TRANLOG-FUTBOL
+           IF WS-Tranlog-Status IS EQUAL "35"
+               OPEN OUTPUT TRANLOG-FUTBOL
+           END-IF.
 
        200-LeerNovedades.
            READ NOVEDADES AT END MOVE 1 TO WS-FlagNovedades.
@@ -162,6 +475,8 @@
 
        400-MuevoNovedades-Sort.
            move Nov-Equ to WS-CodigoEquipo
+           MOVE Nov-Cant_jug TO WS-CantEsperadaNov
+           MOVE ZERO TO WS-CantLeidosNov
            PERFORM 200-LeerNovedades
            PERFORM UNTIL Nov-Jug IS NUMERIC
                                        or WS-FlagNovedades IS EQUAL 1
@@ -169,12 +484,82 @@
                MOVE Nov-Jug to Equ-Sort-CodJug
                MOVE Nov-Goles to Equ-Sort-CantGol
                PERFORM 500-Grabo-Sort
+               PERFORM 420-GuardarCorreccion
+               ADD 1 TO WS-CantLeidosNov
                PERFORM 200-LeerNovedades
-           END-PERFORM.
-
+           END-PERFORM
+           IF WS-CantLeidosNov IS NOT EQUAL WS-CantEsperadaNov
+               PERFORM 450-RegistrarNovedadInvalida
+           END-IF.
+
+       420-GuardarCorreccion.
+           MOVE 0 TO WS-CorrEncontrada
+           PERFORM VARYING WS-IdxCorr FROM 1 BY 1
+                      UNTIL WS-IdxCorr > WS-CantCorrecciones
+                      OR WS-CorrEncontrada = 1
+               IF Tc-Cod(WS-IdxCorr) = Nov-Jug
+                   MOVE 1 TO WS-CorrEncontrada
+               END-IF
+           END-PERFORM
+           IF WS-CorrEncontrada = 1
+               SUBTRACT 1 FROM WS-IdxCorr
+               ADD Nov-Goles TO Tc-Goles(WS-IdxCorr)
+           ELSE
+               IF WS-CantCorrecciones < 50
+                   ADD 1 TO WS-CantCorrecciones
+                   MOVE Nov-Jug TO Tc-Cod(WS-CantCorrecciones)
+                   MOVE Nov-Goles TO Tc-Goles(WS-CantCorrecciones)
+               ELSE
+                   PERFORM 425-RegistrarCorreccionInvalida
+               END-IF
+           END-IF.
+
+       425-RegistrarCorreccionInvalida.
+           MOVE SPACES TO NovExcCorr-Reg
+           MOVE Nov-Jug TO NovExcCorr-Jug
+           MOVE Nov-Goles TO NovExcCorr-Goles
+           WRITE NovExcCorr-Reg.
+
+       450-RegistrarNovedadInvalida.
+           MOVE SPACES TO NovExc-Reg
+           MOVE WS-CodigoEquipo TO NovExc-Equ
+           MOVE WS-CantEsperadaNov TO NovExc-CantEsperada
+           MOVE WS-CantLeidosNov TO NovExc-CantLeida
+           WRITE NovExc-Reg.
 
        500-Grabo-Sort.
-           RELEASE EQUIPO-sort-Reg.
+           ADD 1 TO WS-CantRegReleased
+           RELEASE EQUIPO-sort-Reg
+           IF WS-Checkpoint-Skip-Mode IS EQUAL 1
+               IF WS-CantRegReleased > WS-Checkpoint-Resume
+                   MOVE 0 TO WS-Checkpoint-Skip-Mode
+                   PERFORM 570-GrabarLog
+               END-IF
+           ELSE
+               PERFORM 570-GrabarLog
+           END-IF
+           PERFORM 550-VerificarCheckpoint.
+
+       550-VerificarCheckpoint.
+           DIVIDE WS-CantRegReleased BY WS-Checkpoint-Interval
+               GIVING WS-Checkpoint-Cociente
+               REMAINDER WS-Checkpoint-Resto
+           IF WS-Checkpoint-Resto IS EQUAL ZERO
+               PERFORM 560-GrabarCheckpoint
+           END-IF.
+
+       560-GrabarCheckpoint.
+           MOVE SPACES TO Ckpt-Reg
+           ACCEPT Ckpt-Fecha FROM DATE YYYYMMDD
+           MOVE WS-CantRegReleased TO Ckpt-Cantidad
+           WRITE Ckpt-Reg.
+
+       570-GrabarLog.
+           MOVE SPACES TO Log-Reg
+           MOVE WS-RunFecha TO Log-RunFecha
+           MOVE WS-RunHora TO Log-RunHora
+           MOVE EQUIPO-sort-Reg TO Log-Detalle
+           WRITE Log-Reg.
 
        600-BuscarRegistro-1.
            PERFORM UNTIL Jug_Cab_Tiporeg is EQUAL 1
@@ -191,15 +576,24 @@
 
        800-FinGeneral.
            close NOVEDADES
-           close JUGADORES.
+           close JUGADORES
+           CLOSE NOVEDADES-EXCEP
+           CLOSE CHECKPOINT-FUTBOL
+           CLOSE TRANLOG-FUTBOL.
 
       ******* RUTINAS OUTPUT-PROCEDURE *************************************
 
        900-InicioGeneral.
-           OPEN INPUT EQUIPO.
+           OPEN INPUT EQUIPO
+           IF WS-Equipo-Status IS NOT EQUAL "00"
+               DISPLAY "FUTBOL: no se pudo abrir EQUIPO - estado "
+                       WS-Equipo-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF.
 
        1000-LeerArchivo-Sort.
-           RETURN EQUIPO-sort at end move 1 to WS-FlagEquipo.
+           RETURN EQUIPO-sort at end move 1 to WS-FlagSort.
 
        1100-LeerEQUIPO.
            READ EQUIPO AT END MOVE 1 TO WS-FlagEquipo.
@@ -209,11 +603,19 @@
 
        1200-BuscarNombre.
            PERFORM UNTIL Equ-sort-CodEqu IS EQUAL Equ-Codigo
-                                            or WS-FlagSort IS EQUAL 1
-               PERFORM 900-InicioGeneral
+                                OR Equ-Codigo > Equ-sort-CodEqu
+                                or WS-FlagEquipo IS EQUAL 1
+               PERFORM 1100-LeerEQUIPO
            END-PERFORM
-           MOVE Equ-Nombre to l-NombreAlumno
-           MOVE Equ-Codigo to l-LegajoAlumno.
+           IF Equ-sort-CodEqu IS EQUAL Equ-Codigo
+               MOVE Equ-Nombre to l-NombreAlumno
+               MOVE Equ-Codigo to l-LegajoAlumno
+               MOVE 1 TO WS-EquipoEncontrado
+           ELSE
+               MOVE SPACES to l-NombreAlumno
+               MOVE Equ-sort-CodEqu to l-LegajoAlumno
+               MOVE 0 TO WS-EquipoEncontrado
+           END-IF.
 
        1300-InicializarVariables.
            move zero to WS-AcumNotas
@@ -222,6 +624,27 @@
        1400-ProcesoDatos.
            ADD Equ-Sort-CantGol TO WS-AcumNotas.
 
+       1450-AcumularGoleador.
+           MOVE 0 TO WS-GolEncontrado
+           PERFORM VARYING WS-IdxGol FROM 1 BY 1
+                      UNTIL WS-IdxGol > WS-CantGoleadores
+                      OR WS-GolEncontrado = 1
+               IF Tg-Cod(WS-IdxGol) = Equ-Sort-CodJug
+                   MOVE 1 TO WS-GolEncontrado
+               END-IF
+           END-PERFORM
+           IF WS-GolEncontrado = 1
+               SUBTRACT 1 FROM WS-IdxGol
+               ADD Equ-Sort-CantGol TO Tg-Goles(WS-IdxGol)
+           ELSE
+               IF WS-CantGoleadores < 50
+                   ADD 1 TO WS-CantGoleadores
+                   MOVE Equ-Sort-CodJug TO Tg-Cod(WS-CantGoleadores)
+                   MOVE Equ-sort-CodEqu TO Tg-Equ(WS-CantGoleadores)
+                   MOVE Equ-Sort-CantGol TO Tg-Goles(WS-CantGoleadores)
+               END-IF
+           END-IF.
+
        1500-ImprimoDatos.
            MOVE WS-AcumNotas to l-PromedioNota
            Display Lin-alumno
@@ -235,5 +658,186 @@
        1700-FinGeneral.
            CLOSE EQUIPO.
 
+      ******* RUTINAS TABLA DE POSICIONES (PARTIDOS) ****************
+
+       2000-ArmarPosiciones.
+           OPEN INPUT PARTIDOS
+           IF WS-Partidos-Status IS NOT EQUAL "00"
+               DISPLAY "FUTBOL: no se pudo abrir PARTIDOS - estado "
+                       WS-Partidos-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM 2010-LeerPartido
+           PERFORM UNTIL WS-FlagPartidos IS EQUAL 1
+               PERFORM 2020-ProcesarPartido
+               PERFORM 2010-LeerPartido
+           END-PERFORM
+           CLOSE PARTIDOS
+           PERFORM 2100-ImprimoPosiciones.
+
+       2010-LeerPartido.
+           READ PARTIDOS AT END MOVE 1 TO WS-FlagPartidos.
+
+       2020-ProcesarPartido.
+           MOVE Par-EquLocal TO WS-CodigoEquipo
+           PERFORM 2030-BuscarOAltaEquipo
+           MOVE WS-IdxTabla TO WS-IdxTabla2
+           ADD Par-GolLocal TO Tp-GF(WS-IdxTabla2)
+           ADD Par-GolVisit TO Tp-GC(WS-IdxTabla2)
+           MOVE Par-EquVisit TO WS-CodigoEquipo
+           PERFORM 2030-BuscarOAltaEquipo
+           ADD Par-GolVisit TO Tp-GF(WS-IdxTabla)
+           ADD Par-GolLocal TO Tp-GC(WS-IdxTabla)
+           IF Par-GolLocal > Par-GolVisit
+               ADD 3 TO Tp-Pts(WS-IdxTabla2)
+               ADD 1 TO Tp-PG(WS-IdxTabla2)
+               ADD 1 TO Tp-PP(WS-IdxTabla)
+           ELSE
+               IF Par-GolLocal < Par-GolVisit
+                   ADD 3 TO Tp-Pts(WS-IdxTabla)
+                   ADD 1 TO Tp-PG(WS-IdxTabla)
+                   ADD 1 TO Tp-PP(WS-IdxTabla2)
+               ELSE
+                   ADD 1 TO Tp-Pts(WS-IdxTabla2)
+                   ADD 1 TO Tp-Pts(WS-IdxTabla)
+                   ADD 1 TO Tp-PE(WS-IdxTabla2)
+                   ADD 1 TO Tp-PE(WS-IdxTabla)
+               END-IF
+           END-IF.
+
+       2030-BuscarOAltaEquipo.
+           MOVE 0 TO WS-TablaEncontrada
+           PERFORM VARYING WS-IdxTabla FROM 1 BY 1
+                      UNTIL WS-IdxTabla > WS-CantTabla
+                      OR WS-TablaEncontrada = 1
+               IF Tp-Cod(WS-IdxTabla) = WS-CodigoEquipo
+                   MOVE 1 TO WS-TablaEncontrada
+               END-IF
+           END-PERFORM
+           IF WS-TablaEncontrada = 1
+               SUBTRACT 1 FROM WS-IdxTabla
+           ELSE
+               IF WS-CantTabla < 20
+                   ADD 1 TO WS-CantTabla
+                   MOVE WS-CantTabla TO WS-IdxTabla
+                   MOVE WS-CodigoEquipo TO Tp-Cod(WS-IdxTabla)
+               END-IF
+           END-IF.
+
+       2050-OrdenarPosiciones.
+           PERFORM VARYING WS-IdxTabla FROM 1 BY 1
+                      UNTIL WS-IdxTabla >= WS-CantTabla
+               PERFORM VARYING WS-IdxTabla2 FROM 1 BY 1
+                      UNTIL WS-IdxTabla2 > WS-CantTabla - WS-IdxTabla
+                   IF Tp-Pts(WS-IdxTabla2) < Tp-Pts(WS-IdxTabla2 + 1)
+                       MOVE Tp-Equipo(WS-IdxTabla2) TO WS-Tp-Temp
+                       MOVE Tp-Equipo(WS-IdxTabla2 + 1)
+                                       TO Tp-Equipo(WS-IdxTabla2)
+                       MOVE WS-Tp-Temp
+                                       TO Tp-Equipo(WS-IdxTabla2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2100-ImprimoPosiciones.
+           PERFORM 2050-OrdenarPosiciones
+           DISPLAY Lin-Titulo-Posiciones
+           PERFORM VARYING WS-IdxTabla FROM 1 BY 1
+                      UNTIL WS-IdxTabla > WS-CantTabla
+               MOVE Tp-Cod(WS-IdxTabla) TO l-Pos-Equipo
+               MOVE Tp-Pts(WS-IdxTabla) TO l-Pos-Pts
+               MOVE Tp-PG(WS-IdxTabla) TO l-Pos-PG
+               MOVE Tp-PE(WS-IdxTabla) TO l-Pos-PE
+               MOVE Tp-PP(WS-IdxTabla) TO l-Pos-PP
+               MOVE Tp-GF(WS-IdxTabla) TO l-Pos-GF
+               MOVE Tp-GC(WS-IdxTabla) TO l-Pos-GC
+               DISPLAY Lin-Posicion
+           END-PERFORM.
+
+      ******* RUTINAS GOLEADOR DEL TORNEO (req 013) ********************
+
+       2550-OrdenarGoleadores.
+           PERFORM VARYING WS-IdxGol FROM 1 BY 1
+                      UNTIL WS-IdxGol >= WS-CantGoleadores
+               PERFORM VARYING WS-IdxGol2 FROM 1 BY 1
+                      UNTIL WS-IdxGol2 > WS-CantGoleadores - WS-IdxGol
+                   IF Tg-Goles(WS-IdxGol2) < Tg-Goles(WS-IdxGol2 + 1)
+                       MOVE Tg-Jugador(WS-IdxGol2) TO WS-Tg-Temp
+                       MOVE Tg-Jugador(WS-IdxGol2 + 1)
+                                       TO Tg-Jugador(WS-IdxGol2)
+                       MOVE WS-Tg-Temp
+                                       TO Tg-Jugador(WS-IdxGol2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       2500-ImprimoGoleadores.
+           PERFORM 2550-OrdenarGoleadores
+           DISPLAY Lin-Titulo-Goleadores
+           PERFORM VARYING WS-IdxGol FROM 1 BY 1
+                      UNTIL WS-IdxGol > WS-CantGoleadores
+               MOVE Tg-Cod(WS-IdxGol) TO l-Gol-Jugador
+               MOVE Tg-Equ(WS-IdxGol) TO l-Gol-Equipo
+               MOVE Tg-Goles(WS-IdxGol) TO l-Gol-Goles
+               DISPLAY Lin-Goleador
+           END-PERFORM.
 
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******* MANTENIMIENTO JUGADORES / INHABILITADOS ******************
+
+       2600-ActualizarJugadores.
+           OPEN INPUT JUGADORES
+           IF WS-Jugadores-Status IS NOT EQUAL "00"
+               DISPLAY "FUTBOL: no se pudo reabrir JUGADORES - estado "
+                       WS-Jugadores-Status
+               MOVE 8 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT JUGADORES-ACTUALIZADO
+           OPEN OUTPUT INHABILITADOS
+           READ JUGADORES AT END MOVE 1 TO WS-FlagJugadores
+           PERFORM UNTIL WS-FlagJugadores IS EQUAL 1
+               PERFORM 2610-CopiarRegistroJugador
+               READ JUGADORES AT END MOVE 1 TO WS-FlagJugadores
+           END-PERFORM
+           CLOSE JUGADORES
+           CLOSE JUGADORES-ACTUALIZADO
+           CLOSE INHABILITADOS.
+
+       2610-CopiarRegistroJugador.
+           IF Jug_Cab_Tiporeg IS EQUAL 1
+               MOVE Jug_Cab-Reg TO JugAct-Reg
+               WRITE JugAct-Reg
+           ELSE
+               PERFORM 2620-AplicarCorreccion
+               MOVE Jug_Det-Reg TO JugAct-Reg
+               WRITE JugAct-Reg
+               PERFORM 2630-VerificarInhabilitado
+           END-IF.
+
+       2620-AplicarCorreccion.
+           MOVE 0 TO WS-CorrEncontrada
+           PERFORM VARYING WS-IdxCorr FROM 1 BY 1
+                      UNTIL WS-IdxCorr > WS-CantCorrecciones
+                      OR WS-CorrEncontrada = 1
+               IF Tc-Cod(WS-IdxCorr) = Jug_Det-Jug
+                   MOVE 1 TO WS-CorrEncontrada
+               END-IF
+           END-PERFORM
+           IF WS-CorrEncontrada = 1
+               SUBTRACT 1 FROM WS-IdxCorr
+               ADD Tc-Goles(WS-IdxCorr) TO Jug_Det-Goles
+           END-IF.
+
+       2630-VerificarInhabilitado.
+           IF WS-FechaProxima IS NOT EQUAL ZERO
+               AND Jug_Det-Sancion IS NOT EQUAL SPACE
+               AND Jug_Det-FechaSancion IS EQUAL WS-FechaProxima
+               MOVE SPACES TO Inhab-Reg
+               MOVE Jug_Det-Jug TO Inhab-Jug
+               MOVE Jug_Det-FechaSancion TO Inhab-Fecha
+               WRITE Inhab-Reg
+           END-IF.
+
+
+       END PROGRAM FUTBOL.
