@@ -0,0 +1,69 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JOBNOCTURNO.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+           CONFIGURATION SECTION.
+               SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      ******************************************************************
+       DATA DIVISION.
+           WORKING-STORAGE SECTION.
+
+       01  WS-RC-Instituto1 pic s9(4) value zero.
+       01  WS-RC-Instituto2 pic s9(4) value zero.
+       01  WS-RC-Futbol pic s9(4) value zero.
+       01  WS-RC-Maximo pic s9(4) value zero.
+
+       01  Lin-Resumen.
+           03 filler pic x(20) value "Instituto1 RC:".
+           03 lr-RC-Instituto1 pic ---9.
+           03 filler pic x(20) value "Instituto2 RC:".
+           03 lr-RC-Instituto2 pic ---9.
+           03 filler pic x(16) value "futbol RC:".
+           03 lr-RC-Futbol pic ---9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 100-EjecutarInstituto1
+           PERFORM 200-EjecutarInstituto2
+           PERFORM 300-EjecutarFutbol
+           PERFORM 900-ImprimoResumen
+
+           MOVE WS-RC-Instituto1 TO WS-RC-Maximo
+           IF WS-RC-Instituto2 > WS-RC-Maximo
+               MOVE WS-RC-Instituto2 TO WS-RC-Maximo
+           END-IF
+           IF WS-RC-Futbol > WS-RC-Maximo
+               MOVE WS-RC-Futbol TO WS-RC-Maximo
+           END-IF
+
+           MOVE WS-RC-Maximo TO RETURN-CODE
+
+           STOP RUN.
+
+       100-EjecutarInstituto1.
+           CALL "INSTITUTO1"
+           MOVE RETURN-CODE TO WS-RC-Instituto1.
+
+       200-EjecutarInstituto2.
+           CALL "INSTITUTO2"
+           MOVE RETURN-CODE TO WS-RC-Instituto2.
+
+       300-EjecutarFutbol.
+           CALL "FUTBOL"
+           MOVE RETURN-CODE TO WS-RC-Futbol.
+
+       900-ImprimoResumen.
+           MOVE WS-RC-Instituto1 TO lr-RC-Instituto1
+           MOVE WS-RC-Instituto2 TO lr-RC-Instituto2
+           MOVE WS-RC-Futbol TO lr-RC-Futbol
+           DISPLAY Lin-Resumen.
+
+       END PROGRAM JOBNOCTURNO.
